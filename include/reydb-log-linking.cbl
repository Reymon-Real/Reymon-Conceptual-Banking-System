@@ -0,0 +1,28 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-log-linking      ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: added REYDB-LOG-STATUS so a caller can
+      ***               tell whether the ledger entry was actually
+      ***               written instead of assuming REYDB-LOG never
+      ***               fails.
+
+      *******************************************
+      *** Data passed from the operation       ***
+      *** subprograms to REYDB-LOG             ***
+      *******************************************
+
+       01 REYDB-LOG-LINKING.
+           05 REYDB-LOG-ACCOUNT-ID PIC 9(18).
+           05 REYDB-LOG-OPERATION  PIC X(12).
+           05 REYDB-LOG-AMOUNT     PIC S9(13)V99.
+           05 REYDB-LOG-STATUS     PIC X(01).
+               88 REYDB-LOG-OK     VALUE "Y".
+               88 REYDB-LOG-NOT-OK VALUE "N".
