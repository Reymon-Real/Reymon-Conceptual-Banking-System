@@ -0,0 +1,31 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-archive-file.cbl ***
+      *** Date: 11/09/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      ****************************************************
+      *** Archive of accounts purged by REYDB-ARCHIVE.   ***
+      *** Mirrors REYDB-TABLE so a purged account can be  ***
+      *** reconstructed if it is ever needed again.       ***
+      ****************************************************
+
+       FD REYDB-ARCHIVE-FILE.
+       01 REYDB-ARCHIVE-RECORD.
+           05 REYDB-ARCHIVE-ID            PIC 9(18).
+           05 REYDB-ARCHIVE-NAME          PIC A(64).
+           05 REYDB-ARCHIVE-LASTNAME      PIC A(64).
+           05 REYDB-ARCHIVE-AGE           PIC 9(03).
+           05 REYDB-ARCHIVE-BIRTHDAY      PIC 9(02).
+           05 REYDB-ARCHIVE-MONTH-BIRTH   PIC 9(02).
+           05 REYDB-ARCHIVE-YEAR-BIRTH    PIC 9(18).
+           05 REYDB-ARCHIVE-BALANCE       PIC S9(13)V99.
+           05 REYDB-ARCHIVE-STATUS        PIC X(01).
+           05 REYDB-ARCHIVE-OVERDRAFT-LIMIT PIC S9(13)V99.
+           05 REYDB-ARCHIVE-OVERDRAFT-FLAG  PIC X(01).
+           05 REYDB-ARCHIVE-CLOSED-DATE   PIC 9(08).
