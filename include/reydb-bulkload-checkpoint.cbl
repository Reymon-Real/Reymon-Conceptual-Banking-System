@@ -0,0 +1,22 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-bulkload-checkpoint.cbl ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/08/2025           ***
+      ************************************
+
+      **************************************************
+      *** Remembers how many REYDB-BULKLOAD-INPUT-FILE***
+      *** records have already been loaded, so a rerun***
+      *** after an abend restarts past the last        ***
+      *** checkpoint instead of from the beginning     ***
+      **************************************************
+
+       FD REYDB-BULKLOAD-CHECKPOINT-FILE.
+       01 REYDB-BULKLOAD-CHECKPOINT-RECORD.
+           05 REYDB-BULKLOAD-CHECKPOINT-KEY   PIC X(01).
+           05 REYDB-BULKLOAD-CHECKPOINT-COUNT PIC 9(09) COMP.
