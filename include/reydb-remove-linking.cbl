@@ -0,0 +1,21 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-remove-linking   ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      *******************************************
+      *** Data passed from MAIN-COBOL to the   ***
+      *** REYDB-REMOVE subprogram              ***
+      *******************************************
+
+       01 REYDB-REMOVE-LINKING.
+           05 REYDB-REMOVE-ID     PIC 9(18).
+           05 REYDB-REMOVE-STATUS PIC X(01).
+               88 REYDB-REMOVE-OK        VALUE "Y".
+               88 REYDB-REMOVE-NOT-FOUND VALUE "N".
