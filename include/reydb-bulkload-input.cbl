@@ -0,0 +1,24 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-bulkload-input.cbl ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/08/2025           ***
+      ************************************
+
+      **************************************************
+      *** One enrollment per line, in the same field  ***
+      *** order as REYDB-LINKING, for REYDB-BULKLOAD  ***
+      **************************************************
+
+       FD REYDB-BULKLOAD-INPUT-FILE.
+       01 REYDB-BULKLOAD-INPUT-RECORD.
+           05 REYDB-BULKLOAD-IN-NAME        PIC A(64).
+           05 REYDB-BULKLOAD-IN-LASTNAME    PIC A(64).
+           05 REYDB-BULKLOAD-IN-AGE         PIC 9(03).
+           05 REYDB-BULKLOAD-IN-BIRTHDAY    PIC 9(02).
+           05 REYDB-BULKLOAD-IN-MONTH-BIRTH PIC 9(02).
+           05 REYDB-BULKLOAD-IN-YEAR-BIRTH  PIC 9(18).
