@@ -0,0 +1,22 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-check-linking    ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      *******************************************
+      *** Data passed from MAIN-COBOL to the   ***
+      *** REYDB-CHECK subprogram               ***
+      *******************************************
+
+       01 REYDB-CHECK-LINKING.
+           05 REYDB-CHECK-ID      PIC 9(18).
+           05 REYDB-CHECK-BALANCE PIC S9(13)V99.
+           05 REYDB-CHECK-STATUS  PIC X(01).
+               88 REYDB-CHECK-OK        VALUE "Y".
+               88 REYDB-CHECK-NOT-FOUND VALUE "N".
