@@ -0,0 +1,30 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-recon-work.cbl   ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/08/2025           ***
+      ************************************
+
+      **************************************************
+      *** Work files for REYDB-RECON: the ledger is  ***
+      *** sorted into account-id order so it can be   ***
+      *** matched against REYDB-FILE in one pass      ***
+      **************************************************
+
+       SD REYDB-RECON-SORT-FILE.
+       01 REYDB-RECON-SORT-RECORD.
+           05 REYDB-RECON-SORT-ACCOUNT-ID PIC 9(18).
+           05 REYDB-RECON-SORT-OPERATION  PIC X(12).
+           05 REYDB-RECON-SORT-AMOUNT     PIC S9(13)V99.
+           05 REYDB-RECON-SORT-TIMESTAMP  PIC X(21).
+
+       FD REYDB-RECON-SORTED-FILE.
+       01 REYDB-RECON-SORTED-RECORD.
+           05 REYDB-RECON-SORTED-ACCOUNT-ID PIC 9(18).
+           05 REYDB-RECON-SORTED-OPERATION  PIC X(12).
+           05 REYDB-RECON-SORTED-AMOUNT     PIC S9(13)V99.
+           05 REYDB-RECON-SORTED-TIMESTAMP  PIC X(21).
