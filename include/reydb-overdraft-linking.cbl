@@ -0,0 +1,27 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-overdraft-linking.cbl ***
+      *** Date: 11/09/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      **************************************************
+      *** LINKAGE record for REYDB-OVERDRAFT. Grants   ***
+      *** or revokes overdraft authorization on an     ***
+      *** account.                                     ***
+      **************************************************
+
+       01 REYDB-OVERDRAFT-LINKING.
+           05 REYDB-OVERDRAFT-ID     PIC 9(18).
+           05 REYDB-OVERDRAFT-LIMIT  PIC S9(13)V99.
+           05 REYDB-OVERDRAFT-ACTION PIC X(01).
+               88 REYDB-OVERDRAFT-ACTION-AUTHORIZE VALUE "A".
+               88 REYDB-OVERDRAFT-ACTION-REVOKE    VALUE "R".
+           05 REYDB-OVERDRAFT-STATUS PIC X(01).
+               88 REYDB-OVERDRAFT-OK        VALUE "Y".
+               88 REYDB-OVERDRAFT-NOT-FOUND VALUE "N".
+               88 REYDB-OVERDRAFT-INVALID   VALUE "I".
