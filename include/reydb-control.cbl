@@ -0,0 +1,47 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-control.cbl      ***
+      *** Date: 11/03/2025             ***
+      *** Update: 11/08/2025           ***
+      ************************************
+
+      *** 11/08/2025 - EPH: added FILE STATUS clauses so callers can
+      ***               check the outcome of OPEN/WRITE/READ. Every
+      ***               program COPYing this member must also COPY
+      ***               reydb-status.cbl into WORKING-STORAGE.
+      *** 11/09/2025 - EPH: marked all three files OPTIONAL so
+      ***               REYDB-INIT can tell a first-time run (file
+      ***               absent) apart from a real OPEN failure and
+      ***               create the file instead of aborting.
+
+      ****************************
+      *** Database file SELECT ***
+      ****************************
+
+           SELECT OPTIONAL REYDB-FILE ASSIGN TO "REYDB-FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REYDB-FILE-ID
+               FILE STATUS IS REYDB-FILE-STATUS-CODE.
+
+      ***********************************************
+      *** Last-issued account number control file ***
+      ***********************************************
+
+           SELECT OPTIONAL REYDB-COUNTER-FILE ASSIGN TO "REYDB-COUNTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REYDB-COUNTER-KEY
+               FILE STATUS IS REYDB-COUNTER-STATUS-CODE.
+
+      ***************************
+      *** Transaction ledger  ***
+      ***************************
+
+           SELECT OPTIONAL REYDB-TRANLOG-FILE ASSIGN TO "REYDB-TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REYDB-TRANLOG-STATUS-CODE.
