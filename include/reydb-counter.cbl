@@ -0,0 +1,19 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-counter.cbl      ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      ******************************************
+      *** Last-issued account number control ***
+      ******************************************
+
+       FD REYDB-COUNTER-FILE.
+       01 REYDB-COUNTER-RECORD.
+           05 REYDB-COUNTER-KEY     PIC X(01).
+           05 REYDB-COUNTER-LAST-ID PIC 9(18).
