@@ -0,0 +1,25 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-transfer-linking ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      *******************************************
+      *** Data passed from MAIN-COBOL to the   ***
+      *** REYDB-TRANSFER subprogram            ***
+      *******************************************
+
+       01 REYDB-TRANSFER-LINKING.
+           05 REYDB-TRANSFER-FROM-ID PIC 9(18).
+           05 REYDB-TRANSFER-TO-ID   PIC 9(18).
+           05 REYDB-TRANSFER-AMOUNT  PIC S9(13)V99.
+           05 REYDB-TRANSFER-STATUS  PIC X(01).
+               88 REYDB-TRANSFER-OK             VALUE "Y".
+               88 REYDB-TRANSFER-NOT-FOUND      VALUE "N".
+               88 REYDB-TRANSFER-INSUFFICIENT   VALUE "I".
+               88 REYDB-TRANSFER-INVALID-AMOUNT VALUE "V".
