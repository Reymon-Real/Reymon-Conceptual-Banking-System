@@ -0,0 +1,34 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-status.cbl       ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: added REYDB-FILE-NOT-FOUND and
+      ***               REYDB-COUNTER-NOT-FOUND so REYDB-INIT can
+      ***               tell a missing indexed file (status "35")
+      ***               apart from any other OPEN failure.
+
+      **************************************************
+      *** FILE STATUS receiving fields for the files  ***
+      *** declared in reydb-control.cbl. Every program***
+      *** that COPYs reydb-control.cbl into FILE-      ***
+      *** CONTROL must also COPY this member into its ***
+      *** WORKING-STORAGE SECTION.                    ***
+      **************************************************
+
+       01 REYDB-FILE-STATUS-CODE PIC X(02).
+           88 REYDB-FILE-STATUS-OK VALUE "00".
+           88 REYDB-FILE-NOT-FOUND VALUE "35".
+
+       01 REYDB-COUNTER-STATUS-CODE PIC X(02).
+           88 REYDB-COUNTER-STATUS-OK VALUE "00".
+           88 REYDB-COUNTER-NOT-FOUND VALUE "35".
+
+       01 REYDB-TRANLOG-STATUS-CODE PIC X(02).
+           88 REYDB-TRANLOG-STATUS-OK VALUE "00".
