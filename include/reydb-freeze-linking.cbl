@@ -0,0 +1,25 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-freeze-linking.cbl ***
+      *** Date: 11/09/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      **************************************************
+      *** LINKAGE record for REYDB-FREEZE. Freezes or  ***
+      *** unfreezes an ACTIVE/FROZEN account.          ***
+      **************************************************
+
+       01 REYDB-FREEZE-LINKING.
+           05 REYDB-FREEZE-ID     PIC 9(18).
+           05 REYDB-FREEZE-ACTION PIC X(01).
+               88 REYDB-FREEZE-ACTION-FREEZE   VALUE "F".
+               88 REYDB-FREEZE-ACTION-UNFREEZE VALUE "U".
+           05 REYDB-FREEZE-STATUS PIC X(01).
+               88 REYDB-FREEZE-OK          VALUE "Y".
+               88 REYDB-FREEZE-NOT-FOUND   VALUE "N".
+               88 REYDB-FREEZE-INVALID     VALUE "I".
