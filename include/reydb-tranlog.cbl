@@ -0,0 +1,21 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-tranlog.cbl      ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      **************************
+      *** Transaction ledger ***
+      **************************
+
+       FD REYDB-TRANLOG-FILE.
+       01 REYDB-TRANLOG-RECORD.
+           05 REYDB-TRANLOG-ACCOUNT-ID PIC 9(18).
+           05 REYDB-TRANLOG-OPERATION  PIC X(12).
+           05 REYDB-TRANLOG-AMOUNT     PIC S9(13)V99.
+           05 REYDB-TRANLOG-TIMESTAMP  PIC X(21).
