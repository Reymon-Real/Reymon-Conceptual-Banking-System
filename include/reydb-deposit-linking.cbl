@@ -0,0 +1,23 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-deposit-linking   ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      *******************************************
+      *** Data passed from MAIN-COBOL to the   ***
+      *** REYDB-DEPOSIT subprogram             ***
+      *******************************************
+
+       01 REYDB-DEPOSIT-LINKING.
+           05 REYDB-DEPOSIT-ID     PIC 9(18).
+           05 REYDB-DEPOSIT-AMOUNT PIC S9(13)V99.
+           05 REYDB-DEPOSIT-STATUS PIC X(01).
+               88 REYDB-DEPOSIT-OK             VALUE "Y".
+               88 REYDB-DEPOSIT-NOT-FOUND      VALUE "N".
+               88 REYDB-DEPOSIT-INVALID-AMOUNT VALUE "I".
