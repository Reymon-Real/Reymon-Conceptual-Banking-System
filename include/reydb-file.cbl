@@ -6,9 +6,22 @@
       *** Author: Eduardo Pozos Huerta ***
       *** File: reydb-file.cbl         ***
       *** Date: 11/03/2025             ***
-      *** Update: 11/04/2025           ***
+      *** Update: 11/07/2025           ***
       ************************************
 
+      *** 11/07/2025 - EPH: added REYDB-FILE-BALANCE so accounts carry
+      ***               a monetary balance for deposit/check/transfer.
+      *** 11/07/2025 - EPH: added REYDB-FILE-STATUS for account closure.
+      *** 11/08/2025 - EPH: added REYDB-FILE-OVERDRAFT-LIMIT and
+      ***               REYDB-FILE-OVERDRAFT-FLAG so a debit can be
+      ***               authorized to overdraw an account up to a
+      ***               limit instead of being refused outright.
+      *** 11/08/2025 - EPH: added REYDB-FILE-FROZEN so an account can
+      ***               be temporarily locked without closing it.
+      *** 11/09/2025 - EPH: added REYDB-FILE-CLOSED-DATE, stamped by
+      ***               REYDB-REMOVE, so REYDB-ARCHIVE can tell how
+      ***               long an account has been CLOSED.
+
       *********************
       *** Database file ***
       *********************
@@ -21,4 +34,14 @@
            05 REYDB-FILE-AGE         PIC 9(03).
            05 REYDB-FILE-BIRTHDAY    PIC 9(02).
            05 REYDB-FILE-MONTH-BIRTH PIC 9(02).
-           05 REYDB-FILE-YEAR-BIRTH  PIC 9(18).
\ No newline at end of file
+           05 REYDB-FILE-YEAR-BIRTH  PIC 9(18).
+           05 REYDB-FILE-BALANCE     PIC S9(13)V99.
+           05 REYDB-FILE-STATUS      PIC X(01).
+               88 REYDB-FILE-ACTIVE      VALUE "A".
+               88 REYDB-FILE-CLOSED      VALUE "C".
+               88 REYDB-FILE-FROZEN      VALUE "F".
+           05 REYDB-FILE-OVERDRAFT-LIMIT PIC S9(13)V99.
+           05 REYDB-FILE-OVERDRAFT-FLAG  PIC X(01).
+               88 REYDB-FILE-OVERDRAFT-AUTHORIZED     VALUE "Y".
+               88 REYDB-FILE-OVERDRAFT-NOT-AUTHORIZED VALUE "N".
+           05 REYDB-FILE-CLOSED-DATE PIC 9(08).
