@@ -0,0 +1,36 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: reydb-linking.cbl      ***
+      *** Date: 11/03/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      *** 11/07/2025 - EPH: dropped the caller-supplied ID - REYDB-ADD
+      ***               now assigns it from REYDB-COUNTER-FILE and
+      ***               hands the new account number back to the
+      ***               caller in REYDB-LINKING-ASSIGNED-ID.
+      *** 11/09/2025 - EPH: added REYDB-LINKING-STATUS so a caller can
+      ***               tell whether REYDB-ADD actually wrote the
+      ***               account, the same way REYDB-DEPOSIT-STATUS
+      ***               and REYDB-CHECK-STATUS already report back.
+
+      *******************************************
+      *** Data passed from MAIN-COBOL to the   ***
+      *** REYDB-ADD subprogram                 ***
+      *******************************************
+
+       01 REYDB-LINKING.
+           05 REYDB-LINKING-NAME        PIC A(64).
+           05 REYDB-LINKING-LASTNAME    PIC A(64).
+           05 REYDB-LINKING-AGE         PIC 9(03).
+           05 REYDB-LINKING-BIRTHDAY    PIC 9(02).
+           05 REYDB-LINKING-MONTH-BIRTH PIC 9(02).
+           05 REYDB-LINKING-YEAR-BIRTH  PIC 9(18).
+           05 REYDB-LINKING-ASSIGNED-ID PIC 9(18).
+           05 REYDB-LINKING-STATUS      PIC X(01).
+               88 REYDB-LINKING-OK      VALUE "Y".
+               88 REYDB-LINKING-NOT-OK  VALUE "N".
