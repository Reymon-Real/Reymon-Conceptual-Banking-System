@@ -6,9 +6,15 @@
       *** Author: Eduardo Pozos Huerta ***
       *** File: main.cbl               ***
       *** Date: 11/03/2025             ***
-      *** Update: 11/07/2025           ***
+      *** Update: 11/09/2025           ***
       ************************************
-      
+
+      *** 11/09/2025 - EPH: reject a birth month of zero the same as
+      ***               one over 12, instead of letting it fall
+      ***               through to a default 31-day month.
+      *** 11/09/2025 - EPH: add menu options to freeze/unfreeze an
+      ***               account and to authorize/revoke overdraft.
+
       ***************************
       *** Start Cobol Program ***
       ***************************
@@ -30,16 +36,22 @@
 
        FILE SECTION.
        COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
 
        WORKING-STORAGE SECTION.
 
+       COPY "reydb-status.cbl".
+
        01 OPERATIONS.
-           05 OPERATION-ADD      PIC A(23) VALUE SPACE.
-           05 OPERATION-REMOVE   PIC A(26) VALUE SPACE.
-           05 OPERATION-CHECK    PIC A(22) VALUE SPACE.
-           05 OPERATION-TRANSFER PIC A(31) VALUE SPACE.
-           05 OPERATION-DEPOSIT  PIC A(31) VALUE SPACE.
-           05 OPERATION-INPUT    PIC A(64) VALUE SPACE.
+           05 OPERATION-ADD       PIC A(23) VALUE SPACE.
+           05 OPERATION-REMOVE    PIC A(26) VALUE SPACE.
+           05 OPERATION-CHECK     PIC A(22) VALUE SPACE.
+           05 OPERATION-TRANSFER  PIC A(31) VALUE SPACE.
+           05 OPERATION-DEPOSIT   PIC A(31) VALUE SPACE.
+           05 OPERATION-FREEZE    PIC A(32) VALUE SPACE.
+           05 OPERATION-OVERDRAFT PIC A(32) VALUE SPACE.
+           05 OPERATION-INPUT     PIC A(64) VALUE SPACE.
 
        01 DISPLAY-OPTIONS.
            05 DISPLAY-NAME        PIC A(15) VALUE "Enter your name".
@@ -52,13 +64,92 @@
 
            05 DISPLAY-YEAR-BIRTH  PIC A(24) VALUE
                 "Enter your year of birth".
-        
+
+           05 DISPLAY-DEPOSIT-ID     PIC A(20) VALUE
+                "Enter the account ID".
+
+           05 DISPLAY-DEPOSIT-AMOUNT PIC A(24) VALUE
+                "Enter the deposit amount".
+
+           05 DISPLAY-CHECK-ID      PIC A(20) VALUE
+                "Enter the account ID".
+
+           05 DISPLAY-TRANSFER-FROM   PIC A(27) VALUE
+                "Enter the source account ID".
+
+           05 DISPLAY-TRANSFER-TO     PIC A(32) VALUE
+                "Enter the destination account ID".
+
+           05 DISPLAY-TRANSFER-AMOUNT PIC A(25) VALUE
+                "Enter the transfer amount".
+
+           05 DISPLAY-REMOVE-ID      PIC A(20) VALUE
+                "Enter the account ID".
+
+           05 DISPLAY-FREEZE-ID      PIC A(20) VALUE
+                "Enter the account ID".
+
+           05 DISPLAY-FREEZE-ACTION  PIC A(34) VALUE
+                "Enter F to freeze or U to unfreeze".
+
+           05 DISPLAY-OVERDRAFT-ID     PIC A(20) VALUE
+                "Enter the account ID".
+
+           05 DISPLAY-OVERDRAFT-ACTION PIC A(35) VALUE
+                "Enter A to authorize or R to revoke".
+
+           05 DISPLAY-OVERDRAFT-LIMIT  PIC A(25) VALUE
+                "Enter the overdraft limit".
+
         01 REYDB-WORKING-TABLE.
            05 REYDB-WORKING-AGE         PIC X(03).
            05 REYDB-WORKING-BIRTHDAY    PIC X(02).
            05 REYDB-WORKING-MONTH-BIRTH PIC X(02).
            05 REYDB-WORKING-YEAR-BIRTH  PIC X(18).
 
+       01 REYDB-DEPOSIT-WORKING.
+           05 REYDB-DEPOSIT-WORKING-ID     PIC X(18).
+           05 REYDB-DEPOSIT-WORKING-AMOUNT PIC X(16).
+
+       COPY "reydb-linking.cbl".
+       COPY "reydb-deposit-linking.cbl".
+       COPY "reydb-check-linking.cbl".
+       COPY "reydb-transfer-linking.cbl".
+       COPY "reydb-remove-linking.cbl".
+       COPY "reydb-freeze-linking.cbl".
+       COPY "reydb-overdraft-linking.cbl".
+
+       01 REYDB-CHECK-WORKING-ID PIC X(18).
+
+       01 REYDB-REMOVE-WORKING-ID PIC X(18).
+
+       01 REYDB-TRANSFER-WORKING.
+           05 REYDB-TRANSFER-WORKING-FROM-ID PIC X(18).
+           05 REYDB-TRANSFER-WORKING-TO-ID   PIC X(18).
+           05 REYDB-TRANSFER-WORKING-AMOUNT  PIC X(16).
+
+       01 REYDB-FREEZE-WORKING.
+           05 REYDB-FREEZE-WORKING-ID     PIC X(18).
+           05 REYDB-FREEZE-WORKING-ACTION PIC X(01).
+
+       01 REYDB-OVERDRAFT-WORKING.
+           05 REYDB-OVERDRAFT-WORKING-ID     PIC X(18).
+           05 REYDB-OVERDRAFT-WORKING-ACTION PIC X(01).
+           05 REYDB-OVERDRAFT-WORKING-LIMIT  PIC X(16).
+
+       01 REYDB-DUP-SW PIC X(01).
+           88 REYDB-DUP-FOUND VALUE "Y".
+
+       01 REYDB-EOF-SW PIC X(01).
+           88 REYDB-EOF VALUE "Y".
+
+       01 REYDB-LEAP-YEAR-SW PIC X(01).
+           88 REYDB-LEAP-YEAR VALUE "Y".
+
+       01 REYDB-MAX-DAY-IN-MONTH PIC 9(02).
+
+       01 REYDB-CURRENT-YEAR PIC 9(04).
+
        PROCEDURE DIVISION.
 
       *************************************
@@ -76,6 +167,9 @@
            MOVE "3) Check account money"          TO OPERATION-CHECK.
            MOVE "4) Transfer money to other user" TO OPERATION-TRANSFER.
            MOVE "5) Deposit Money to the account" TO OPERATION-DEPOSIT.
+           MOVE "6) Freeze or unfreeze an account" TO OPERATION-FREEZE.
+           MOVE "7) Authorize or revoke overdraft"
+               TO OPERATION-OVERDRAFT.
       
       *********************
       *** Program Logic ***
@@ -88,14 +182,40 @@
            DISPLAY OPERATION-CHECK.
            DISPLAY OPERATION-TRANSFER.
            DISPLAY OPERATION-DEPOSIT.
+           DISPLAY OPERATION-FREEZE.
+           DISPLAY OPERATION-OVERDRAFT.
 
            DISPLAY "Operation: " ACCEPT OPERATION-INPUT.
-           
+
            IF OPERATION-INPUT = "1" OR OPERATION-INPUT = "Add"
                PERFORM ENTER-DATA
                PERFORM VERIFY-DATA
            END-IF
 
+           IF OPERATION-INPUT = "2" OR OPERATION-INPUT = "Remove"
+               PERFORM ENTER-REMOVE
+           END-IF
+
+           IF OPERATION-INPUT = "3" OR OPERATION-INPUT = "Check"
+               PERFORM ENTER-CHECK
+           END-IF
+
+           IF OPERATION-INPUT = "4" OR OPERATION-INPUT = "Transfer"
+               PERFORM ENTER-TRANSFER
+           END-IF
+
+           IF OPERATION-INPUT = "5" OR OPERATION-INPUT = "Deposit"
+               PERFORM ENTER-DEPOSIT
+           END-IF
+
+           IF OPERATION-INPUT = "6" OR OPERATION-INPUT = "Freeze"
+               PERFORM ENTER-FREEZE
+           END-IF
+
+           IF OPERATION-INPUT = "7" OR OPERATION-INPUT = "Overdraft"
+               PERFORM ENTER-OVERDRAFT
+           END-IF
+
            IF OPERATION-INPUT = "EXIT" OR OPERATION-INPUT = "exit"
                STOP RUN
            END-IF
@@ -172,6 +292,214 @@
            MOVE FUNCTION NUMVAL(REYDB-WORKING-YEAR-BIRTH) TO REYDB-FILE-
       -    YEAR-BIRTH.
 
+      ***************************
+      *** Name: Enter Deposit ***
+      *** Date: 11/07/2025    ***
+      *** Update: 11/07/2025  ***
+      ***************************
+
+       ENTER-DEPOSIT.
+
+           MOVE ZERO TO REYDB-DEPOSIT-LINKING.
+
+           DISPLAY DISPLAY-DEPOSIT-ID.
+           ACCEPT  REYDB-DEPOSIT-WORKING-ID.
+
+           DISPLAY SPACE.
+
+           DISPLAY DISPLAY-DEPOSIT-AMOUNT.
+           ACCEPT  REYDB-DEPOSIT-WORKING-AMOUNT.
+
+           DISPLAY SPACE.
+
+           MOVE FUNCTION NUMVAL(REYDB-DEPOSIT-WORKING-ID)
+               TO REYDB-DEPOSIT-ID.
+
+           MOVE FUNCTION NUMVAL(REYDB-DEPOSIT-WORKING-AMOUNT)
+               TO REYDB-DEPOSIT-AMOUNT.
+
+           CALL "REYDB-DEPOSIT" USING REYDB-DEPOSIT-LINKING.
+
+           IF REYDB-DEPOSIT-OK
+               DISPLAY "Deposit accepted"
+           ELSE
+               DISPLAY "Deposit failed"
+           END-IF.
+
+      ***************************
+      *** Name: Enter Check   ***
+      *** Date: 11/07/2025    ***
+      *** Update: 11/07/2025  ***
+      ***************************
+
+       ENTER-CHECK.
+
+           MOVE ZERO TO REYDB-CHECK-LINKING.
+
+           DISPLAY DISPLAY-CHECK-ID.
+           ACCEPT  REYDB-CHECK-WORKING-ID.
+
+           DISPLAY SPACE.
+
+           MOVE FUNCTION NUMVAL(REYDB-CHECK-WORKING-ID)
+               TO REYDB-CHECK-ID.
+
+           CALL "REYDB-CHECK" USING REYDB-CHECK-LINKING.
+
+           IF REYDB-CHECK-OK
+               DISPLAY "Account balance: " REYDB-CHECK-BALANCE
+           ELSE
+               DISPLAY "Account not found"
+           END-IF.
+
+      ***************************
+      *** Name: Enter Transfer ***
+      *** Date: 11/07/2025     ***
+      *** Update: 11/07/2025   ***
+      ***************************
+
+       ENTER-TRANSFER.
+
+           MOVE ZERO TO REYDB-TRANSFER-LINKING.
+
+           DISPLAY DISPLAY-TRANSFER-FROM.
+           ACCEPT  REYDB-TRANSFER-WORKING-FROM-ID.
+
+           DISPLAY SPACE.
+
+           DISPLAY DISPLAY-TRANSFER-TO.
+           ACCEPT  REYDB-TRANSFER-WORKING-TO-ID.
+
+           DISPLAY SPACE.
+
+           DISPLAY DISPLAY-TRANSFER-AMOUNT.
+           ACCEPT  REYDB-TRANSFER-WORKING-AMOUNT.
+
+           DISPLAY SPACE.
+
+           MOVE FUNCTION NUMVAL(REYDB-TRANSFER-WORKING-FROM-ID)
+               TO REYDB-TRANSFER-FROM-ID.
+
+           MOVE FUNCTION NUMVAL(REYDB-TRANSFER-WORKING-TO-ID)
+               TO REYDB-TRANSFER-TO-ID.
+
+           MOVE FUNCTION NUMVAL(REYDB-TRANSFER-WORKING-AMOUNT)
+               TO REYDB-TRANSFER-AMOUNT.
+
+           CALL "REYDB-TRANSFER" USING REYDB-TRANSFER-LINKING.
+
+           IF REYDB-TRANSFER-OK
+               DISPLAY "Transfer completed"
+           ELSE
+               IF REYDB-TRANSFER-INSUFFICIENT
+                   DISPLAY "Transfer refused: insufficient funds"
+               ELSE
+                   DISPLAY "Transfer failed"
+               END-IF
+           END-IF.
+
+      ***************************
+      *** Name: Enter Remove  ***
+      *** Date: 11/07/2025    ***
+      *** Update: 11/07/2025  ***
+      ***************************
+
+       ENTER-REMOVE.
+
+           MOVE ZERO TO REYDB-REMOVE-LINKING.
+
+           DISPLAY DISPLAY-REMOVE-ID.
+           ACCEPT  REYDB-REMOVE-WORKING-ID.
+
+           DISPLAY SPACE.
+
+           MOVE FUNCTION NUMVAL(REYDB-REMOVE-WORKING-ID)
+               TO REYDB-REMOVE-ID.
+
+           CALL "REYDB-REMOVE" USING REYDB-REMOVE-LINKING.
+
+           IF REYDB-REMOVE-OK
+               DISPLAY "Account closed"
+           ELSE
+               DISPLAY "Account not found"
+           END-IF.
+
+      ***************************
+      *** Name: Enter Freeze  ***
+      *** Date: 11/09/2025    ***
+      *** Update: 11/09/2025  ***
+      ***************************
+
+       ENTER-FREEZE.
+
+           MOVE ZERO TO REYDB-FREEZE-LINKING.
+
+           DISPLAY DISPLAY-FREEZE-ID.
+           ACCEPT  REYDB-FREEZE-WORKING-ID.
+
+           DISPLAY SPACE.
+
+           DISPLAY DISPLAY-FREEZE-ACTION.
+           ACCEPT  REYDB-FREEZE-WORKING-ACTION.
+
+           DISPLAY SPACE.
+
+           MOVE FUNCTION NUMVAL(REYDB-FREEZE-WORKING-ID)
+               TO REYDB-FREEZE-ID.
+
+           MOVE FUNCTION UPPER-CASE(REYDB-FREEZE-WORKING-ACTION)
+               TO REYDB-FREEZE-ACTION.
+
+           CALL "REYDB-FREEZE" USING REYDB-FREEZE-LINKING.
+
+           IF REYDB-FREEZE-OK
+               DISPLAY "Account status updated"
+           ELSE
+               DISPLAY "Freeze/unfreeze failed"
+           END-IF.
+
+      ****************************
+      *** Name: Enter Overdraft ***
+      *** Date: 11/09/2025      ***
+      *** Update: 11/09/2025    ***
+      ****************************
+
+       ENTER-OVERDRAFT.
+
+           MOVE ZERO TO REYDB-OVERDRAFT-LINKING.
+
+           DISPLAY DISPLAY-OVERDRAFT-ID.
+           ACCEPT  REYDB-OVERDRAFT-WORKING-ID.
+
+           DISPLAY SPACE.
+
+           DISPLAY DISPLAY-OVERDRAFT-ACTION.
+           ACCEPT  REYDB-OVERDRAFT-WORKING-ACTION.
+
+           DISPLAY SPACE.
+
+           DISPLAY DISPLAY-OVERDRAFT-LIMIT.
+           ACCEPT  REYDB-OVERDRAFT-WORKING-LIMIT.
+
+           DISPLAY SPACE.
+
+           MOVE FUNCTION NUMVAL(REYDB-OVERDRAFT-WORKING-ID)
+               TO REYDB-OVERDRAFT-ID.
+
+           MOVE FUNCTION UPPER-CASE(REYDB-OVERDRAFT-WORKING-ACTION)
+               TO REYDB-OVERDRAFT-ACTION.
+
+           MOVE FUNCTION NUMVAL(REYDB-OVERDRAFT-WORKING-LIMIT)
+               TO REYDB-OVERDRAFT-LIMIT.
+
+           CALL "REYDB-OVERDRAFT" USING REYDB-OVERDRAFT-LINKING.
+
+           IF REYDB-OVERDRAFT-OK
+               DISPLAY "Overdraft authorization updated"
+           ELSE
+               DISPLAY "Overdraft authorization failed"
+           END-IF.
+
       **************************
       *** Name: VERIFY-DATA  ***
       *** Date: 11/04/2025   ***
@@ -182,20 +510,145 @@
            IF REYDB-FILE-AGE >= 120
                DISPLAY "Are you inmortal?"
                STOP RUN.
-           
-           IF REYDB-FILE-BIRTHDAY > 31
+
+           IF REYDB-FILE-MONTH-BIRTH < 1 OR REYDB-FILE-MONTH-BIRTH > 12
+               DISPLAY "Classic for those born in the month of Ofiusco"
+               STOP RUN.
+
+           PERFORM 1300-CHECK-LEAP-YEAR.
+           PERFORM 1400-COMPUTE-MAX-DAY.
+
+           IF REYDB-FILE-BIRTHDAY = 0
+              OR REYDB-FILE-BIRTHDAY > REYDB-MAX-DAY-IN-MONTH
                DISPLAY "Are you an alien? Don't worry, your secret is sa
       -        "fe with me (calling 911)"
                STOP RUN.
-           
-           IF REYDB-FILE-MONTH-BIRTH > 12
-               DISPLAY "Classic for those born in the month of Ofiusco"
-               STOP RUN.
-           
+
            IF REYDB-FILE-YEAR-BIRTH < 1925
                DISPLAY "How on earth are you still alive?!"
                STOP RUN.
 
-           IF REYDB-FILE-YEAR-BIRTH > 2025
+           MOVE FUNCTION CURRENT-DATE(1:4) TO REYDB-CURRENT-YEAR.
+
+           IF REYDB-FILE-YEAR-BIRTH > REYDB-CURRENT-YEAR
                DISPLAY "Will JPMorgan still exist in the future?"
-               STOP RUN.
\ No newline at end of file
+               STOP RUN.
+
+           MOVE REYDB-FILE-NAME        TO REYDB-LINKING-NAME.
+           MOVE REYDB-FILE-LASTNAME    TO REYDB-LINKING-LASTNAME.
+           MOVE REYDB-FILE-AGE         TO REYDB-LINKING-AGE.
+           MOVE REYDB-FILE-BIRTHDAY    TO REYDB-LINKING-BIRTHDAY.
+           MOVE REYDB-FILE-MONTH-BIRTH TO REYDB-LINKING-MONTH-BIRTH.
+           MOVE REYDB-FILE-YEAR-BIRTH  TO REYDB-LINKING-YEAR-BIRTH.
+
+           PERFORM 1000-CHECK-DUPLICATE.
+
+           IF REYDB-DUP-FOUND
+               DISPLAY "This person is already enrolled"
+               STOP RUN.
+
+           CALL "REYDB-ADD" USING REYDB-LINKING.
+
+           IF REYDB-LINKING-OK
+               DISPLAY "Account created, account ID: "
+                   REYDB-LINKING-ASSIGNED-ID
+           ELSE
+               DISPLAY "Account enrollment failed"
+           END-IF.
+
+      ****************************************************
+      *** Name: 1000-CHECK-DUPLICATE                   ***
+      *** Date: 11/07/2025                             ***
+      *** Update: 11/07/2025                           ***
+      *** Scans REYDB-FILE for an existing account for ***
+      *** the same person before REYDB-ADD is called   ***
+      ****************************************************
+
+       1000-CHECK-DUPLICATE.
+
+           MOVE "N" TO REYDB-DUP-SW.
+           MOVE "N" TO REYDB-EOF-SW.
+
+           OPEN INPUT REYDB-FILE.
+
+           MOVE ZERO TO REYDB-FILE-ID.
+
+           START REYDB-FILE KEY IS NOT LESS THAN REYDB-FILE-ID
+               INVALID KEY
+                   SET REYDB-EOF TO TRUE
+           END-START.
+
+           PERFORM 1100-SCAN-NEXT UNTIL REYDB-EOF OR REYDB-DUP-FOUND.
+
+           CLOSE REYDB-FILE.
+
+      ****************************************************
+      *** Name: 1100-SCAN-NEXT                         ***
+      *** Reads the next REYDB-FILE record and         ***
+      *** compares it against the entered person       ***
+      ****************************************************
+
+       1100-SCAN-NEXT.
+
+           READ REYDB-FILE NEXT RECORD
+               AT END
+                   SET REYDB-EOF TO TRUE
+           END-READ.
+
+           IF NOT REYDB-EOF
+               IF REYDB-FILE-NAME        = REYDB-LINKING-NAME
+                  AND REYDB-FILE-LASTNAME    = REYDB-LINKING-LASTNAME
+                  AND REYDB-FILE-BIRTHDAY    = REYDB-LINKING-BIRTHDAY
+                  AND REYDB-FILE-MONTH-BIRTH = REYDB-LINKING-MONTH-BIRTH
+                  AND REYDB-FILE-YEAR-BIRTH  = REYDB-LINKING-YEAR-BIRTH
+                   SET REYDB-DUP-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+      ****************************************************
+      *** Name: 1300-CHECK-LEAP-YEAR                   ***
+      *** Date: 11/07/2025                             ***
+      *** Update: 11/07/2025                           ***
+      *** Sets REYDB-LEAP-YEAR-SW for REYDB-FILE-YEAR- ***
+      *** BIRTH using the usual Gregorian leap-year     ***
+      *** rule (divisible by 4, except centuries that  ***
+      *** are not also divisible by 400)               ***
+      ****************************************************
+
+       1300-CHECK-LEAP-YEAR.
+
+           MOVE "N" TO REYDB-LEAP-YEAR-SW.
+
+           IF FUNCTION MOD(REYDB-FILE-YEAR-BIRTH, 400) = 0
+               SET REYDB-LEAP-YEAR TO TRUE
+           ELSE
+               IF FUNCTION MOD(REYDB-FILE-YEAR-BIRTH, 100) NOT = 0
+                  AND FUNCTION MOD(REYDB-FILE-YEAR-BIRTH, 4) = 0
+                   SET REYDB-LEAP-YEAR TO TRUE
+               END-IF
+           END-IF.
+
+      ****************************************************
+      *** Name: 1400-COMPUTE-MAX-DAY                   ***
+      *** Date: 11/07/2025                             ***
+      *** Update: 11/07/2025                           ***
+      *** Sets REYDB-MAX-DAY-IN-MONTH for the entered  ***
+      *** REYDB-FILE-MONTH-BIRTH/REYDB-LEAP-YEAR-SW    ***
+      ****************************************************
+
+       1400-COMPUTE-MAX-DAY.
+
+           EVALUATE REYDB-FILE-MONTH-BIRTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO REYDB-MAX-DAY-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO REYDB-MAX-DAY-IN-MONTH
+               WHEN 2
+                   IF REYDB-LEAP-YEAR
+                       MOVE 29 TO REYDB-MAX-DAY-IN-MONTH
+                   ELSE
+                       MOVE 28 TO REYDB-MAX-DAY-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO REYDB-MAX-DAY-IN-MONTH
+           END-EVALUATE.
\ No newline at end of file
