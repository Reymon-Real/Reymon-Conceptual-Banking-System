@@ -0,0 +1,230 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: recon.cbl              ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN against REYDB-FILE.
+      *** 11/09/2025 - EPH: replay "INTEREST" ledger entries too -
+      ***               once REYDB-INTEREST started posting them,
+      ***               any account that ever accrued interest
+      ***               failed reconciliation forever without this.
+      *** 11/09/2025 - EPH: discard ledger entries left behind by
+      ***               REYDB-ARCHIVE purging their account off
+      ***               REYDB-FILE instead of folding them into
+      ***               whatever account is read next.
+
+      ***************************************************
+      *** End-of-day reconciliation batch job. Sorts   ***
+      *** REYDB-TRANLOG into account-id order and      ***
+      *** matches it against REYDB-FILE one account at ***
+      *** a time, comparing the replayed ledger total  ***
+      *** against REYDB-FILE-BALANCE. Any account whose***
+      *** replayed total disagrees with the stored     ***
+      *** balance is reported as an exception.         ***
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-RECON.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+           SELECT REYDB-RECON-SORT-FILE ASSIGN TO "REYDB-RECON-SORT".
+
+           SELECT REYDB-RECON-SORTED-FILE ASSIGN TO "REYDB-RECON-SRTD"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+       COPY "reydb-recon-work.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       01 REYDB-RECON-ACCOUNT-EOF-SW PIC X(01).
+           88 REYDB-RECON-ACCOUNT-EOF VALUE "Y".
+
+       01 REYDB-RECON-TRAN-EOF-SW PIC X(01).
+           88 REYDB-RECON-TRAN-EOF VALUE "Y".
+
+       01 REYDB-RECON-RUNNING-BALANCE PIC S9(13)V99.
+
+       01 REYDB-RECON-EXCEPTION-COUNT PIC 9(05) COMP.
+
+       01 REYDB-RECON-ACCOUNT-COUNT PIC 9(05) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL REYDB-RECON-ACCOUNT-EOF.
+
+           PERFORM 9000-TERMINATE.
+
+           GOBACK.
+
+      ****************************************************
+      *** Name: 1000-INITIALIZE                        ***
+      *** Sorts the ledger into account-id order and   ***
+      *** primes both input streams                    ***
+      ****************************************************
+
+       1000-INITIALIZE.
+
+           SORT REYDB-RECON-SORT-FILE
+               ON ASCENDING KEY REYDB-RECON-SORT-ACCOUNT-ID
+               USING REYDB-TRANLOG-FILE
+               GIVING REYDB-RECON-SORTED-FILE.
+
+           MOVE "N" TO REYDB-RECON-ACCOUNT-EOF-SW.
+           MOVE "N" TO REYDB-RECON-TRAN-EOF-SW.
+           MOVE ZERO TO REYDB-RECON-EXCEPTION-COUNT.
+           MOVE ZERO TO REYDB-RECON-ACCOUNT-COUNT.
+
+           OPEN INPUT REYDB-FILE.
+           OPEN INPUT REYDB-RECON-SORTED-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Recon: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               SET REYDB-RECON-ACCOUNT-EOF TO TRUE
+               SET REYDB-RECON-TRAN-EOF TO TRUE
+           ELSE
+               PERFORM 1100-READ-NEXT-TRAN
+               PERFORM 1200-READ-NEXT-ACCOUNT
+           END-IF.
+
+      ****************************************************
+      *** Name: 1100-READ-NEXT-TRAN                     ***
+      ****************************************************
+
+       1100-READ-NEXT-TRAN.
+
+           READ REYDB-RECON-SORTED-FILE
+               AT END
+                   SET REYDB-RECON-TRAN-EOF TO TRUE
+           END-READ.
+
+      ****************************************************
+      *** Name: 1200-READ-NEXT-ACCOUNT                  ***
+      ****************************************************
+
+       1200-READ-NEXT-ACCOUNT.
+
+           READ REYDB-FILE NEXT RECORD
+               AT END
+                   SET REYDB-RECON-ACCOUNT-EOF TO TRUE
+           END-READ.
+
+      ****************************************************
+      *** Name: 2000-PROCESS-ACCOUNT                    ***
+      *** Replays every ledger entry for the current    ***
+      *** account and compares the result to the        ***
+      *** stored balance                                 ***
+      ****************************************************
+
+       2000-PROCESS-ACCOUNT.
+
+           ADD 1 TO REYDB-RECON-ACCOUNT-COUNT.
+           MOVE ZERO TO REYDB-RECON-RUNNING-BALANCE.
+
+           PERFORM 2050-SKIP-ORPHAN-TRAN
+               UNTIL REYDB-RECON-TRAN-EOF
+                  OR REYDB-RECON-SORTED-ACCOUNT-ID
+                     NOT LESS THAN REYDB-FILE-ID.
+
+           PERFORM 2100-ACCUMULATE-TRAN
+               UNTIL REYDB-RECON-TRAN-EOF
+                  OR REYDB-RECON-SORTED-ACCOUNT-ID > REYDB-FILE-ID.
+
+           PERFORM 2200-COMPARE-BALANCE.
+
+           PERFORM 1200-READ-NEXT-ACCOUNT.
+
+      ****************************************************
+      *** Name: 2050-SKIP-ORPHAN-TRAN                    ***
+      *** Discards a ledger entry whose account no       ***
+      *** longer has a REYDB-FILE record (purged by      ***
+      *** REYDB-ARCHIVE) instead of folding it into the  ***
+      *** next account read                              ***
+      ****************************************************
+
+       2050-SKIP-ORPHAN-TRAN.
+
+           DISPLAY "RECON: SKIPPING ORPHAN LEDGER ENTRY FOR ACCOUNT "
+               REYDB-RECON-SORTED-ACCOUNT-ID.
+
+           PERFORM 1100-READ-NEXT-TRAN.
+
+      ****************************************************
+      *** Name: 2100-ACCUMULATE-TRAN                    ***
+      ****************************************************
+
+       2100-ACCUMULATE-TRAN.
+
+           EVALUATE REYDB-RECON-SORTED-OPERATION
+               WHEN "DEPOSIT"
+                   ADD REYDB-RECON-SORTED-AMOUNT
+                       TO REYDB-RECON-RUNNING-BALANCE
+               WHEN "TRANSFER-IN"
+                   ADD REYDB-RECON-SORTED-AMOUNT
+                       TO REYDB-RECON-RUNNING-BALANCE
+               WHEN "INTEREST"
+                   ADD REYDB-RECON-SORTED-AMOUNT
+                       TO REYDB-RECON-RUNNING-BALANCE
+               WHEN "TRANSFER-OUT"
+                   SUBTRACT REYDB-RECON-SORTED-AMOUNT
+                       FROM REYDB-RECON-RUNNING-BALANCE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           PERFORM 1100-READ-NEXT-TRAN.
+
+      ****************************************************
+      *** Name: 2200-COMPARE-BALANCE                    ***
+      ****************************************************
+
+       2200-COMPARE-BALANCE.
+
+           IF REYDB-RECON-RUNNING-BALANCE NOT EQUAL REYDB-FILE-BALANCE
+               ADD 1 TO REYDB-RECON-EXCEPTION-COUNT
+               DISPLAY "RECON EXCEPTION - ACCOUNT " REYDB-FILE-ID
+               DISPLAY "  LEDGER TOTAL: " REYDB-RECON-RUNNING-BALANCE
+               DISPLAY "  FILE BALANCE: " REYDB-FILE-BALANCE
+           END-IF.
+
+      ****************************************************
+      *** Name: 9000-TERMINATE                          ***
+      ****************************************************
+
+       9000-TERMINATE.
+
+           CLOSE REYDB-FILE.
+           CLOSE REYDB-RECON-SORTED-FILE.
+
+           DISPLAY "RECON: ACCOUNTS CHECKED " REYDB-RECON-ACCOUNT-COUNT.
+           DISPLAY "RECON: EXCEPTIONS FOUND "
+               REYDB-RECON-EXCEPTION-COUNT.
+
