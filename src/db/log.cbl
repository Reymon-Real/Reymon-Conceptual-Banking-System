@@ -0,0 +1,83 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: log.cbl                ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: check REYDB-TRANLOG-STATUS-CODE after the
+      ***               OPEN and WRITE, and report back to the caller
+      ***               via REYDB-LOG-STATUS instead of assuming the
+      ***               ledger entry always makes it to disk.
+
+      *******************************************
+      *** Posts one entry to REYDB-TRANLOG for ***
+      *** every account-touching operation     ***
+      *******************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-LOG.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       LINKAGE SECTION.
+
+       COPY "reydb-log-linking.cbl".
+
+       PROCEDURE DIVISION USING REYDB-LOG-LINKING.
+
+       0000-MAINLINE.
+
+           MOVE "N" TO REYDB-LOG-STATUS.
+
+           OPEN EXTEND REYDB-TRANLOG-FILE.
+
+           IF NOT REYDB-TRANLOG-STATUS-OK
+               DISPLAY "Log: unable to open REYDB-TRANLOG-FILE, "
+                   "status " REYDB-TRANLOG-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-LOG-ACCOUNT-ID TO REYDB-TRANLOG-ACCOUNT-ID.
+           MOVE REYDB-LOG-OPERATION  TO REYDB-TRANLOG-OPERATION.
+           MOVE REYDB-LOG-AMOUNT     TO REYDB-TRANLOG-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE TO REYDB-TRANLOG-TIMESTAMP.
+
+           WRITE REYDB-TRANLOG-RECORD.
+
+           IF NOT REYDB-TRANLOG-STATUS-OK
+               DISPLAY "Log: unable to write REYDB-TRANLOG-RECORD, "
+                   "status " REYDB-TRANLOG-STATUS-CODE
+               CLOSE REYDB-TRANLOG-FILE
+               GO TO 9999-EXIT
+           END-IF.
+
+           SET REYDB-LOG-OK TO TRUE.
+
+           CLOSE REYDB-TRANLOG-FILE.
+
+       9999-EXIT.
+
+           GOBACK.
