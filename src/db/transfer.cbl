@@ -0,0 +1,188 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: transfer.cbl           ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      *** 11/07/2025 - EPH: post TRANSFER-OUT/TRANSFER-IN entries to
+      ***               REYDB-TRANLOG once the transfer completes.
+      *** 11/08/2025 - EPH: allow the debit to overdraw the source
+      ***               account up to REYDB-FILE-OVERDRAFT-LIMIT when
+      ***               REYDB-FILE-OVERDRAFT-AUTHORIZED.
+      *** 11/08/2025 - EPH: distinguish CLOSED from FROZEN on both
+      ***               legs of the transfer.
+      *** 11/09/2025 - EPH: reject a transfer of zero or a negative
+      ***               amount - it was reaching both legs of the
+      ***               transfer unchecked, crediting the source and
+      ***               debiting the destination with no overdraft
+      ***               guard applied.
+      *** 11/09/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN against REYDB-FILE.
+      *** 11/09/2025 - EPH: check REYDB-LOG-STATUS after each CALL
+      ***               "REYDB-LOG" instead of assuming both ledger
+      ***               entries were written.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-TRANSFER.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       COPY "reydb-log-linking.cbl".
+
+       01 REYDB-TRANSFER-AVAILABLE PIC S9(13)V99.
+
+       LINKAGE SECTION.
+
+       COPY "reydb-transfer-linking.cbl".
+
+       PROCEDURE DIVISION USING REYDB-TRANSFER-LINKING.
+
+       0000-MAINLINE.
+
+           MOVE "N" TO REYDB-TRANSFER-STATUS.
+
+           OPEN I-O REYDB-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Transfer: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF REYDB-TRANSFER-AMOUNT NOT GREATER THAN ZERO
+               DISPLAY "Transfer: amount must be positive"
+               SET REYDB-TRANSFER-INVALID-AMOUNT TO TRUE
+               GO TO 9999-EXIT
+           END-IF.
+
+      *** Debit the source account ***
+
+           MOVE REYDB-TRANSFER-FROM-ID TO REYDB-FILE-ID.
+
+           READ REYDB-FILE
+               INVALID KEY
+                   DISPLAY "Transfer: source account not found"
+                   GO TO 9999-EXIT
+           END-READ.
+
+           IF REYDB-FILE-CLOSED
+               DISPLAY "Transfer: source account is closed"
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF REYDB-FILE-FROZEN
+               DISPLAY "Transfer: source account is frozen"
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-FILE-BALANCE TO REYDB-TRANSFER-AVAILABLE.
+
+           IF REYDB-FILE-OVERDRAFT-AUTHORIZED
+               ADD REYDB-FILE-OVERDRAFT-LIMIT
+                   TO REYDB-TRANSFER-AVAILABLE
+           END-IF.
+
+           IF REYDB-TRANSFER-AVAILABLE < REYDB-TRANSFER-AMOUNT
+               DISPLAY "Transfer: insufficient funds"
+               SET REYDB-TRANSFER-INSUFFICIENT TO TRUE
+               GO TO 9999-EXIT
+           END-IF.
+
+           SUBTRACT REYDB-TRANSFER-AMOUNT FROM REYDB-FILE-BALANCE.
+           REWRITE REYDB-TABLE.
+
+      *** Credit the destination account ***
+
+           MOVE REYDB-TRANSFER-TO-ID TO REYDB-FILE-ID.
+
+           READ REYDB-FILE
+               INVALID KEY
+                   DISPLAY "Transfer: destination account not found"
+                   PERFORM 8000-UNDO-DEBIT
+                   GO TO 9999-EXIT
+           END-READ.
+
+           IF REYDB-FILE-CLOSED
+               DISPLAY "Transfer: destination account is closed"
+               PERFORM 8000-UNDO-DEBIT
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF REYDB-FILE-FROZEN
+               DISPLAY "Transfer: destination account is frozen"
+               PERFORM 8000-UNDO-DEBIT
+               GO TO 9999-EXIT
+           END-IF.
+
+           ADD REYDB-TRANSFER-AMOUNT TO REYDB-FILE-BALANCE.
+           REWRITE REYDB-TABLE.
+
+           SET REYDB-TRANSFER-OK TO TRUE.
+
+           MOVE REYDB-TRANSFER-FROM-ID  TO REYDB-LOG-ACCOUNT-ID.
+           MOVE "TRANSFER-OUT"          TO REYDB-LOG-OPERATION.
+           MOVE REYDB-TRANSFER-AMOUNT   TO REYDB-LOG-AMOUNT.
+           CALL "REYDB-LOG" USING REYDB-LOG-LINKING.
+
+           IF NOT REYDB-LOG-OK
+               DISPLAY "Transfer: ledger entry not recorded"
+           END-IF.
+
+           MOVE REYDB-TRANSFER-TO-ID    TO REYDB-LOG-ACCOUNT-ID.
+           MOVE "TRANSFER-IN"           TO REYDB-LOG-OPERATION.
+           MOVE REYDB-TRANSFER-AMOUNT   TO REYDB-LOG-AMOUNT.
+           CALL "REYDB-LOG" USING REYDB-LOG-LINKING.
+
+           IF NOT REYDB-LOG-OK
+               DISPLAY "Transfer: ledger entry not recorded"
+           END-IF.
+
+           GO TO 9999-EXIT.
+
+      ****************************************************
+      *** Name: 8000-UNDO-DEBIT                        ***
+      *** Puts the source balance back when the        ***
+      *** destination account cannot be credited       ***
+      ****************************************************
+
+       8000-UNDO-DEBIT.
+
+           MOVE REYDB-TRANSFER-FROM-ID TO REYDB-FILE-ID.
+
+           READ REYDB-FILE
+               INVALID KEY
+                   DISPLAY "Transfer: unable to reverse debit"
+                   GO TO 9999-EXIT
+           END-READ.
+
+           ADD REYDB-TRANSFER-AMOUNT TO REYDB-FILE-BALANCE.
+           REWRITE REYDB-TABLE.
+
+       9999-EXIT.
+
+           CLOSE REYDB-FILE.
+
+           GOBACK.
