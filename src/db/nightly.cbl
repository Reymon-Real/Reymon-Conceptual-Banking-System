@@ -0,0 +1,48 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: nightly.cbl            ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: run REYDB-ARCHIVE after the trial-balance
+      ***               report so accounts closed past the retention
+      ***               period are purged as part of the same cycle.
+
+      ***************************************************
+      *** Unattended nightly cycle driver. Runs the     ***
+      *** database files into existence, reconciles the ***
+      *** ledger, accrues month-end interest, prints    ***
+      *** the trial-balance report and purges accounts  ***
+      *** past the retention period, in that order.      ***
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-NIGHTLY.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           DISPLAY "NIGHTLY: starting REYDB-INIT".
+           CALL "REYDB-INIT".
+
+           DISPLAY "NIGHTLY: starting REYDB-RECON".
+           CALL "REYDB-RECON".
+
+           DISPLAY "NIGHTLY: starting REYDB-INTEREST".
+           CALL "REYDB-INTEREST".
+
+           DISPLAY "NIGHTLY: starting REYDB-RPT-DAILY".
+           CALL "REYDB-RPT-DAILY".
+
+           DISPLAY "NIGHTLY: starting REYDB-ARCHIVE".
+           CALL "REYDB-ARCHIVE".
+
+           DISPLAY "NIGHTLY: cycle complete".
+
+           GOBACK.
