@@ -1,3 +1,32 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: add.cbl                ***
+      *** Date: 11/03/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      *** 11/07/2025 - EPH: initialize REYDB-FILE-BALANCE to zero and
+      ***               REYDB-FILE-STATUS to ACTIVE for new accounts.
+      *** 11/07/2025 - EPH: assign REYDB-FILE-ID from REYDB-COUNTER-
+      ***               FILE instead of trusting the caller for it.
+      *** 11/08/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN and WRITE against REYDB-FILE.
+      *** 11/08/2025 - EPH: new accounts start with no overdraft
+      ***               authorization and a zero overdraft limit.
+      *** 11/09/2025 - EPH: new accounts start with no closed date.
+      *** 11/09/2025 - EPH: REYDB-FILE is indexed, so OPEN EXTEND was
+      ***               invalid here - open I-O, as every other
+      ***               consumer of REYDB-FILE already does.
+      *** 11/09/2025 - EPH: set REYDB-LINKING-STATUS so the caller can
+      ***               tell a failed enrollment apart from a real
+      ***               one, and check REYDB-COUNTER-STATUS-CODE
+      ***               around REYDB-COUNTER-FILE the same way
+      ***               REYDB-FILE-STATUS-CODE is already checked.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REYDB-ADD.
 
@@ -14,6 +43,19 @@
        FILE SECTION.
 
        COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       01 REYDB-ADD-COUNTER-KEY PIC X(01) VALUE "1".
+
+       01 REYDB-ADD-COUNTER-FOUND-SW PIC X(01).
+           88 REYDB-ADD-COUNTER-FOUND VALUE "Y".
+
+       COPY "reydb-log-linking.cbl".
 
        LINKAGE SECTION.
 
@@ -21,11 +63,112 @@
 
        PROCEDURE DIVISION USING REYDB-LINKING.
 
-           OPEN EXTEND REYDB-FILE.
-           
-           MOVE REYDB-LINKING TO REYDB-TABLE.
+       0000-MAINLINE.
+
+           MOVE "N" TO REYDB-LINKING-STATUS.
+
+           PERFORM 1000-NEXT-ID.
+
+           OPEN I-O REYDB-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Add: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-LINKING-NAME        TO REYDB-FILE-NAME.
+           MOVE REYDB-LINKING-LASTNAME    TO REYDB-FILE-LASTNAME.
+           MOVE REYDB-LINKING-AGE         TO REYDB-FILE-AGE.
+           MOVE REYDB-LINKING-BIRTHDAY    TO REYDB-FILE-BIRTHDAY.
+           MOVE REYDB-LINKING-MONTH-BIRTH TO REYDB-FILE-MONTH-BIRTH.
+           MOVE REYDB-LINKING-YEAR-BIRTH  TO REYDB-FILE-YEAR-BIRTH.
+           MOVE ZERO                      TO REYDB-FILE-BALANCE.
+           SET REYDB-FILE-ACTIVE          TO TRUE.
+           MOVE ZERO                      TO REYDB-FILE-OVERDRAFT-LIMIT.
+           SET REYDB-FILE-OVERDRAFT-NOT-AUTHORIZED TO TRUE.
+           MOVE ZERO                      TO REYDB-FILE-CLOSED-DATE.
+
            WRITE REYDB-TABLE.
-           
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Add: unable to write REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               CLOSE REYDB-FILE
+               GO TO 9999-EXIT
+           END-IF.
+
            CLOSE REYDB-FILE.
-           
-           GOBACK.
\ No newline at end of file
+
+           SET REYDB-LINKING-OK TO TRUE.
+
+           PERFORM 2000-POST-LEDGER.
+
+       9999-EXIT.
+
+           GOBACK.
+
+      ****************************************************
+      *** Name: 2000-POST-LEDGER                       ***
+      *** Records the enrollment in REYDB-TRANLOG      ***
+      ****************************************************
+
+       2000-POST-LEDGER.
+
+           MOVE REYDB-FILE-ID   TO REYDB-LOG-ACCOUNT-ID.
+           MOVE "ADD"           TO REYDB-LOG-OPERATION.
+           MOVE ZERO            TO REYDB-LOG-AMOUNT.
+
+           CALL "REYDB-LOG" USING REYDB-LOG-LINKING.
+
+           IF NOT REYDB-LOG-OK
+               DISPLAY "Add: ledger entry not recorded"
+           END-IF.
+
+      ****************************************************
+      *** Name: 1000-NEXT-ID                           ***
+      *** Consults REYDB-COUNTER-FILE for the last-    ***
+      *** issued account number and stamps the next    ***
+      *** one onto REYDB-FILE-ID and the linkage area   ***
+      ****************************************************
+
+       1000-NEXT-ID.
+
+           OPEN I-O REYDB-COUNTER-FILE.
+
+           IF NOT REYDB-COUNTER-STATUS-OK
+               DISPLAY "Add: unable to open REYDB-COUNTER-FILE, "
+                   "status " REYDB-COUNTER-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE "N" TO REYDB-ADD-COUNTER-FOUND-SW.
+           MOVE REYDB-ADD-COUNTER-KEY TO REYDB-COUNTER-KEY.
+
+           READ REYDB-COUNTER-FILE
+               INVALID KEY
+                   MOVE ZERO TO REYDB-COUNTER-LAST-ID
+               NOT INVALID KEY
+                   SET REYDB-ADD-COUNTER-FOUND TO TRUE
+           END-READ.
+
+           ADD 1 TO REYDB-COUNTER-LAST-ID.
+           MOVE REYDB-ADD-COUNTER-KEY TO REYDB-COUNTER-KEY.
+
+           IF REYDB-ADD-COUNTER-FOUND
+               REWRITE REYDB-COUNTER-RECORD
+           ELSE
+               WRITE REYDB-COUNTER-RECORD
+           END-IF.
+
+           IF NOT REYDB-COUNTER-STATUS-OK
+               DISPLAY "Add: unable to write REYDB-COUNTER-FILE, "
+                   "status " REYDB-COUNTER-STATUS-CODE
+               CLOSE REYDB-COUNTER-FILE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-COUNTER-LAST-ID TO REYDB-FILE-ID.
+           MOVE REYDB-COUNTER-LAST-ID TO REYDB-LINKING-ASSIGNED-ID.
+
+           CLOSE REYDB-COUNTER-FILE.
