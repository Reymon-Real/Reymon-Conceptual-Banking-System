@@ -0,0 +1,169 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: rpt-daily.cbl          ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: widen REYDB-RPT-DAILY-LINE to fit the
+      ***               full detail line - it was truncating
+      ***               REYDB-RPT-DETAIL-STATUS and REYDB-RPT-
+      ***               DETAIL-BAL off the printed report entirely.
+      ***               Also add a lastname column.
+      *** 11/09/2025 - EPH: report FROZEN accounts as FROZEN instead
+      ***               of lumping them in with CLOSED.
+      *** 11/09/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN against REYDB-FILE.
+
+      ***************************************************
+      *** Daily trial-balance report. Lists every       ***
+      *** account on REYDB-FILE with its status and     ***
+      *** balance, and totals the balances of accounts  ***
+      *** left ACTIVE.                                  ***
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-RPT-DAILY.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+           SELECT REYDB-RPT-DAILY-FILE ASSIGN TO "REYDB-RPT-DAILY"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       FD REYDB-RPT-DAILY-FILE.
+       01 REYDB-RPT-DAILY-LINE PIC X(177).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       01 REYDB-RPT-EOF-SW PIC X(01).
+           88 REYDB-RPT-EOF VALUE "Y".
+
+       01 REYDB-RPT-ACCOUNT-COUNT PIC 9(05) COMP.
+
+       01 REYDB-RPT-ACTIVE-TOTAL PIC S9(13)V99.
+
+       01 REYDB-RPT-DETAIL-LINE.
+           05 REYDB-RPT-DETAIL-ID       PIC 9(18).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 REYDB-RPT-DETAIL-NAME     PIC A(64).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 REYDB-RPT-DETAIL-LASTNAME PIC A(64).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 REYDB-RPT-DETAIL-STATUS   PIC X(08).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 REYDB-RPT-DETAIL-BAL      PIC -(12)9.99.
+
+       01 REYDB-RPT-TOTAL-LINE.
+           05 FILLER                  PIC X(20) VALUE
+               "TOTAL ACTIVE BALANCE".
+           05 REYDB-RPT-TOTAL-BAL     PIC -(12)9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL REYDB-RPT-EOF.
+
+           PERFORM 9000-TERMINATE.
+
+           GOBACK.
+
+      ****************************************************
+      *** Name: 1000-INITIALIZE                        ***
+      ****************************************************
+
+       1000-INITIALIZE.
+
+           MOVE "N" TO REYDB-RPT-EOF-SW.
+           MOVE ZERO TO REYDB-RPT-ACCOUNT-COUNT.
+           MOVE ZERO TO REYDB-RPT-ACTIVE-TOTAL.
+
+           OPEN INPUT REYDB-FILE.
+           OPEN OUTPUT REYDB-RPT-DAILY-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Rpt-Daily: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               SET REYDB-RPT-EOF TO TRUE
+           ELSE
+               PERFORM 1100-READ-NEXT-ACCOUNT
+           END-IF.
+
+      ****************************************************
+      *** Name: 1100-READ-NEXT-ACCOUNT                  ***
+      ****************************************************
+
+       1100-READ-NEXT-ACCOUNT.
+
+           READ REYDB-FILE NEXT RECORD
+               AT END
+                   SET REYDB-RPT-EOF TO TRUE
+           END-READ.
+
+      ****************************************************
+      *** Name: 2000-PROCESS-ACCOUNT                    ***
+      ****************************************************
+
+       2000-PROCESS-ACCOUNT.
+
+           ADD 1 TO REYDB-RPT-ACCOUNT-COUNT.
+
+           MOVE REYDB-FILE-ID       TO REYDB-RPT-DETAIL-ID.
+           MOVE REYDB-FILE-NAME     TO REYDB-RPT-DETAIL-NAME.
+           MOVE REYDB-FILE-LASTNAME TO REYDB-RPT-DETAIL-LASTNAME.
+           MOVE REYDB-FILE-BALANCE  TO REYDB-RPT-DETAIL-BAL.
+
+           IF REYDB-FILE-ACTIVE
+               MOVE "ACTIVE"  TO REYDB-RPT-DETAIL-STATUS
+               ADD REYDB-FILE-BALANCE TO REYDB-RPT-ACTIVE-TOTAL
+           ELSE
+               IF REYDB-FILE-FROZEN
+                   MOVE "FROZEN"  TO REYDB-RPT-DETAIL-STATUS
+               ELSE
+                   MOVE "CLOSED"  TO REYDB-RPT-DETAIL-STATUS
+               END-IF
+           END-IF.
+
+           MOVE REYDB-RPT-DETAIL-LINE TO REYDB-RPT-DAILY-LINE.
+           WRITE REYDB-RPT-DAILY-LINE.
+
+           PERFORM 1100-READ-NEXT-ACCOUNT.
+
+      ****************************************************
+      *** Name: 9000-TERMINATE                          ***
+      ****************************************************
+
+       9000-TERMINATE.
+
+           MOVE REYDB-RPT-ACTIVE-TOTAL TO REYDB-RPT-TOTAL-BAL.
+           MOVE REYDB-RPT-TOTAL-LINE TO REYDB-RPT-DAILY-LINE.
+           WRITE REYDB-RPT-DAILY-LINE.
+
+           CLOSE REYDB-FILE.
+           CLOSE REYDB-RPT-DAILY-FILE.
+
+           DISPLAY "RPT-DAILY: ACCOUNTS LISTED "
+               REYDB-RPT-ACCOUNT-COUNT.
