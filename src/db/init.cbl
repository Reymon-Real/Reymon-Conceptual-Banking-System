@@ -1,12 +1,34 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: init.cbl               ***
+      *** Date: 11/03/2025             ***
+      *** Update: 11/07/2025           ***
+      ************************************
+
+      *** 11/07/2025 - EPH: also create REYDB-COUNTER-FILE so REYDB-ADD
+      ***               always has a last-issued-ID record to consult.
+      *** 11/07/2025 - EPH: also create REYDB-TRANLOG-FILE, the audit
+      ***               ledger posted to by REYDB-ADD/DEPOSIT/TRANSFER/
+      ***               REMOVE.
+      *** 11/08/2025 - EPH: check FILE STATUS after each OPEN.
+      *** 11/09/2025 - EPH: REYDB-FILE and REYDB-COUNTER-FILE are
+      ***               indexed, so EXTEND is invalid for them - open
+      ***               I-O and create the file with OPEN OUTPUT only
+      ***               when it does not already exist.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REYDB-INIT.
 
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
-    
+
        FILE-CONTROL.
-    
+
        COPY "reydb-control.cbl".
 
        DATA DIVISION.
@@ -14,10 +36,81 @@
        FILE SECTION.
 
        COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
 
        PROCEDURE DIVISION.
 
-           OPEN EXTEND REYDB-FILE.
+       0000-MAINLINE.
+
+           PERFORM 1000-INIT-REYDB-FILE.
+           PERFORM 2000-INIT-REYDB-COUNTER-FILE.
+           PERFORM 3000-INIT-REYDB-TRANLOG-FILE.
+
+           GOBACK.
+
+      ****************************************************
+      *** Name: 1000-INIT-REYDB-FILE                   ***
+      *** REYDB-FILE is indexed, so it must already     ***
+      *** exist to OPEN I-O; create it with OPEN OUTPUT ***
+      *** the first time INIT finds it missing          ***
+      ****************************************************
+
+       1000-INIT-REYDB-FILE.
+
+           OPEN I-O REYDB-FILE.
+
+           IF REYDB-FILE-NOT-FOUND
+               OPEN OUTPUT REYDB-FILE
+               CLOSE REYDB-FILE
+               OPEN I-O REYDB-FILE
+           END-IF.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Init: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+           END-IF.
+
            CLOSE REYDB-FILE.
 
-           GOBACK.
\ No newline at end of file
+      ****************************************************
+      *** Name: 2000-INIT-REYDB-COUNTER-FILE           ***
+      ****************************************************
+
+       2000-INIT-REYDB-COUNTER-FILE.
+
+           OPEN I-O REYDB-COUNTER-FILE.
+
+           IF REYDB-COUNTER-NOT-FOUND
+               OPEN OUTPUT REYDB-COUNTER-FILE
+               CLOSE REYDB-COUNTER-FILE
+               OPEN I-O REYDB-COUNTER-FILE
+           END-IF.
+
+           IF NOT REYDB-COUNTER-STATUS-OK
+               DISPLAY "Init: unable to open REYDB-COUNTER-FILE, "
+                   "status " REYDB-COUNTER-STATUS-CODE
+           END-IF.
+
+           CLOSE REYDB-COUNTER-FILE.
+
+      ****************************************************
+      *** Name: 3000-INIT-REYDB-TRANLOG-FILE           ***
+      *** REYDB-TRANLOG-FILE is sequential and OPTIONAL,***
+      *** so OPEN EXTEND alone creates it when missing  ***
+      ****************************************************
+
+       3000-INIT-REYDB-TRANLOG-FILE.
+
+           OPEN EXTEND REYDB-TRANLOG-FILE.
+
+           IF NOT REYDB-TRANLOG-STATUS-OK
+               DISPLAY "Init: unable to open REYDB-TRANLOG-FILE, "
+                   "status " REYDB-TRANLOG-STATUS-CODE
+           END-IF.
+
+           CLOSE REYDB-TRANLOG-FILE.
