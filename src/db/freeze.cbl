@@ -0,0 +1,120 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: freeze.cbl             ***
+      *** Date: 11/09/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: freezes or unfreezes an account and posts
+      ***               a FREEZE/UNFREEZE entry to REYDB-TRANLOG. This
+      ***               is the only place REYDB-FILE-FROZEN is ever
+      ***               set, and the only way to move a FROZEN account
+      ***               back to ACTIVE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-FREEZE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       COPY "reydb-log-linking.cbl".
+
+       LINKAGE SECTION.
+
+       COPY "reydb-freeze-linking.cbl".
+
+       PROCEDURE DIVISION USING REYDB-FREEZE-LINKING.
+
+       0000-MAINLINE.
+
+           MOVE "N" TO REYDB-FREEZE-STATUS.
+
+           OPEN I-O REYDB-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Freeze: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-FREEZE-ID TO REYDB-FILE-ID.
+
+           READ REYDB-FILE
+               INVALID KEY
+                   DISPLAY "Freeze: account not found"
+                   GO TO 9999-EXIT
+           END-READ.
+
+           IF REYDB-FILE-CLOSED
+               DISPLAY "Freeze: account is closed"
+               SET REYDB-FREEZE-INVALID TO TRUE
+               GO TO 9999-EXIT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN REYDB-FREEZE-ACTION-FREEZE
+                   IF REYDB-FILE-FROZEN
+                       DISPLAY "Freeze: account is already frozen"
+                       SET REYDB-FREEZE-INVALID TO TRUE
+                       GO TO 9999-EXIT
+                   END-IF
+                   SET REYDB-FILE-FROZEN TO TRUE
+                   MOVE "FREEZE"    TO REYDB-LOG-OPERATION
+               WHEN REYDB-FREEZE-ACTION-UNFREEZE
+                   IF NOT REYDB-FILE-FROZEN
+                       DISPLAY "Freeze: account is not frozen"
+                       SET REYDB-FREEZE-INVALID TO TRUE
+                       GO TO 9999-EXIT
+                   END-IF
+                   SET REYDB-FILE-ACTIVE TO TRUE
+                   MOVE "UNFREEZE"  TO REYDB-LOG-OPERATION
+               WHEN OTHER
+                   DISPLAY "Freeze: invalid action"
+                   SET REYDB-FREEZE-INVALID TO TRUE
+                   GO TO 9999-EXIT
+           END-EVALUATE.
+
+           REWRITE REYDB-TABLE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Freeze: unable to rewrite REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           SET REYDB-FREEZE-OK TO TRUE.
+
+           MOVE REYDB-FILE-ID   TO REYDB-LOG-ACCOUNT-ID.
+           MOVE ZERO            TO REYDB-LOG-AMOUNT.
+           CALL "REYDB-LOG" USING REYDB-LOG-LINKING.
+
+           IF NOT REYDB-LOG-OK
+               DISPLAY "Freeze: ledger entry not recorded"
+           END-IF.
+
+       9999-EXIT.
+
+           CLOSE REYDB-FILE.
+
+           GOBACK.
