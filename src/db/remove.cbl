@@ -0,0 +1,93 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: remove.cbl             ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/07/2025 - EPH: post a REMOVE entry to REYDB-TRANLOG when
+      ***               an account is closed.
+      *** 11/09/2025 - EPH: stamp REYDB-FILE-CLOSED-DATE so
+      ***               REYDB-ARCHIVE knows when the retention
+      ***               period starts.
+      *** 11/09/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN against REYDB-FILE.
+      *** 11/09/2025 - EPH: check REYDB-LOG-STATUS after CALL
+      ***               "REYDB-LOG" instead of assuming the ledger
+      ***               entry was written.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-REMOVE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       COPY "reydb-log-linking.cbl".
+
+       LINKAGE SECTION.
+
+       COPY "reydb-remove-linking.cbl".
+
+       PROCEDURE DIVISION USING REYDB-REMOVE-LINKING.
+
+       0000-MAINLINE.
+
+           MOVE "N" TO REYDB-REMOVE-STATUS.
+
+           OPEN I-O REYDB-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Remove: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-REMOVE-ID TO REYDB-FILE-ID.
+
+           READ REYDB-FILE
+               INVALID KEY
+                   DISPLAY "Remove: account not found"
+                   GO TO 9999-EXIT
+           END-READ.
+
+           SET REYDB-FILE-CLOSED TO TRUE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO REYDB-FILE-CLOSED-DATE.
+           REWRITE REYDB-TABLE.
+
+           SET REYDB-REMOVE-OK TO TRUE.
+
+           MOVE REYDB-FILE-ID   TO REYDB-LOG-ACCOUNT-ID.
+           MOVE "REMOVE"        TO REYDB-LOG-OPERATION.
+           MOVE ZERO            TO REYDB-LOG-AMOUNT.
+           CALL "REYDB-LOG" USING REYDB-LOG-LINKING.
+
+           IF NOT REYDB-LOG-OK
+               DISPLAY "Remove: ledger entry not recorded"
+           END-IF.
+
+       9999-EXIT.
+
+           CLOSE REYDB-FILE.
+
+           GOBACK.
