@@ -0,0 +1,112 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: deposit.cbl            ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/07/2025 - EPH: reject deposits to non-ACTIVE accounts and
+      ***               post the deposit to REYDB-TRANLOG.
+      *** 11/08/2025 - EPH: distinguish CLOSED from FROZEN when
+      ***               refusing a deposit.
+      *** 11/09/2025 - EPH: reject a deposit of zero or a negative
+      ***               amount - it was reaching REYDB-FILE-BALANCE
+      ***               unchecked, effectively an unguarded debit.
+      *** 11/09/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN against REYDB-FILE.
+      *** 11/09/2025 - EPH: post the deposit to REYDB-TRANLOG through
+      ***               REYDB-LOG and check REYDB-LOG-STATUS instead
+      ***               of assuming the ledger entry was written.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-DEPOSIT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       COPY "reydb-log-linking.cbl".
+
+       LINKAGE SECTION.
+
+       COPY "reydb-deposit-linking.cbl".
+
+       PROCEDURE DIVISION USING REYDB-DEPOSIT-LINKING.
+
+       0000-MAINLINE.
+
+           MOVE "N" TO REYDB-DEPOSIT-STATUS.
+
+           OPEN I-O REYDB-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Deposit: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF REYDB-DEPOSIT-AMOUNT NOT GREATER THAN ZERO
+               DISPLAY "Deposit: amount must be positive"
+               SET REYDB-DEPOSIT-INVALID-AMOUNT TO TRUE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-DEPOSIT-ID TO REYDB-FILE-ID.
+
+           READ REYDB-FILE
+               INVALID KEY
+                   DISPLAY "Deposit: account not found"
+                   GO TO 9999-EXIT
+           END-READ.
+
+           IF REYDB-FILE-CLOSED
+               DISPLAY "Deposit: account is closed"
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF REYDB-FILE-FROZEN
+               DISPLAY "Deposit: account is frozen"
+               GO TO 9999-EXIT
+           END-IF.
+
+           ADD REYDB-DEPOSIT-AMOUNT TO REYDB-FILE-BALANCE.
+
+           REWRITE REYDB-TABLE.
+
+           SET REYDB-DEPOSIT-OK TO TRUE.
+
+           MOVE REYDB-FILE-ID       TO REYDB-LOG-ACCOUNT-ID.
+           MOVE "DEPOSIT"           TO REYDB-LOG-OPERATION.
+           MOVE REYDB-DEPOSIT-AMOUNT TO REYDB-LOG-AMOUNT.
+
+           CALL "REYDB-LOG" USING REYDB-LOG-LINKING.
+
+           IF NOT REYDB-LOG-OK
+               DISPLAY "Deposit: ledger entry not recorded"
+           END-IF.
+
+       9999-EXIT.
+
+           CLOSE REYDB-FILE.
+
+           GOBACK.
