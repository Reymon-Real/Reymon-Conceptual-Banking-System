@@ -0,0 +1,183 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: archive.cbl            ***
+      *** Date: 11/09/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: open REYDB-ARCHIVE-FILE EXTEND, not
+      ***               OUTPUT, so a second run does not truncate
+      ***               accounts purged by an earlier run.
+      *** 11/09/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN against REYDB-FILE.
+
+      ***************************************************
+      *** Archive/purge batch job. Any account that has ***
+      *** been REYDB-FILE-CLOSED for longer than         ***
+      *** REYDB-ARCHIVE-RETENTION-DAYS is copied to      ***
+      *** REYDB-ARCHIVE-FILE and deleted from REYDB-FILE.***
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+           SELECT OPTIONAL REYDB-ARCHIVE-FILE ASSIGN TO "REYDB-ARCHIVE"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+       COPY "reydb-archive-file.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       01 REYDB-ARCHIVE-EOF-SW PIC X(01).
+           88 REYDB-ARCHIVE-EOF VALUE "Y".
+
+       01 REYDB-ARCHIVE-RETENTION-DAYS PIC 9(05) VALUE 365.
+
+       01 REYDB-ARCHIVE-TODAY PIC 9(08).
+
+       01 REYDB-ARCHIVE-CUTOFF-INT PIC S9(09) COMP.
+
+       01 REYDB-ARCHIVE-CLOSED-INT PIC S9(09) COMP.
+
+       01 REYDB-ARCHIVE-SCANNED-COUNT PIC 9(05) COMP.
+
+       01 REYDB-ARCHIVE-PURGED-COUNT PIC 9(05) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL REYDB-ARCHIVE-EOF.
+
+           PERFORM 9000-TERMINATE.
+
+           GOBACK.
+
+      ****************************************************
+      *** Name: 1000-INITIALIZE                        ***
+      *** Works out the retention cutoff, expressed as ***
+      *** an integer day count so it is safe to compare***
+      *** across month and year boundaries              ***
+      ****************************************************
+
+       1000-INITIALIZE.
+
+           MOVE "N" TO REYDB-ARCHIVE-EOF-SW.
+           MOVE ZERO TO REYDB-ARCHIVE-SCANNED-COUNT.
+           MOVE ZERO TO REYDB-ARCHIVE-PURGED-COUNT.
+
+           OPEN I-O REYDB-FILE.
+           OPEN EXTEND REYDB-ARCHIVE-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Archive: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               SET REYDB-ARCHIVE-EOF TO TRUE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO REYDB-ARCHIVE-TODAY
+
+               COMPUTE REYDB-ARCHIVE-CUTOFF-INT =
+                   FUNCTION INTEGER-OF-DATE(REYDB-ARCHIVE-TODAY)
+                       - REYDB-ARCHIVE-RETENTION-DAYS
+
+               PERFORM 1100-READ-NEXT-ACCOUNT
+           END-IF.
+
+      ****************************************************
+      *** Name: 1100-READ-NEXT-ACCOUNT                  ***
+      ****************************************************
+
+       1100-READ-NEXT-ACCOUNT.
+
+           READ REYDB-FILE NEXT RECORD
+               AT END
+                   SET REYDB-ARCHIVE-EOF TO TRUE
+           END-READ.
+
+      ****************************************************
+      *** Name: 2000-PROCESS-ACCOUNT                    ***
+      *** Purges the current account when it has been   ***
+      *** CLOSED longer than the retention period        ***
+      ****************************************************
+
+       2000-PROCESS-ACCOUNT.
+
+           ADD 1 TO REYDB-ARCHIVE-SCANNED-COUNT.
+
+           IF REYDB-FILE-CLOSED
+                   AND REYDB-FILE-CLOSED-DATE NOT EQUAL ZERO
+               COMPUTE REYDB-ARCHIVE-CLOSED-INT =
+                   FUNCTION INTEGER-OF-DATE(REYDB-FILE-CLOSED-DATE)
+               IF REYDB-ARCHIVE-CLOSED-INT <= REYDB-ARCHIVE-CUTOFF-INT
+                   PERFORM 3000-PURGE-ACCOUNT
+               END-IF
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-ACCOUNT.
+
+      ****************************************************
+      *** Name: 3000-PURGE-ACCOUNT                      ***
+      *** Copies the current record to REYDB-ARCHIVE-   ***
+      *** FILE, then removes it from REYDB-FILE          ***
+      ****************************************************
+
+       3000-PURGE-ACCOUNT.
+
+           MOVE REYDB-FILE-ID              TO REYDB-ARCHIVE-ID.
+           MOVE REYDB-FILE-NAME            TO REYDB-ARCHIVE-NAME.
+           MOVE REYDB-FILE-LASTNAME        TO REYDB-ARCHIVE-LASTNAME.
+           MOVE REYDB-FILE-AGE             TO REYDB-ARCHIVE-AGE.
+           MOVE REYDB-FILE-BIRTHDAY        TO REYDB-ARCHIVE-BIRTHDAY.
+           MOVE REYDB-FILE-MONTH-BIRTH     TO REYDB-ARCHIVE-MONTH-BIRTH.
+           MOVE REYDB-FILE-YEAR-BIRTH      TO REYDB-ARCHIVE-YEAR-BIRTH.
+           MOVE REYDB-FILE-BALANCE         TO REYDB-ARCHIVE-BALANCE.
+           MOVE REYDB-FILE-STATUS          TO REYDB-ARCHIVE-STATUS.
+           MOVE REYDB-FILE-OVERDRAFT-LIMIT TO
+               REYDB-ARCHIVE-OVERDRAFT-LIMIT.
+           MOVE REYDB-FILE-OVERDRAFT-FLAG  TO
+               REYDB-ARCHIVE-OVERDRAFT-FLAG.
+           MOVE REYDB-FILE-CLOSED-DATE     TO REYDB-ARCHIVE-CLOSED-DATE.
+
+           WRITE REYDB-ARCHIVE-RECORD.
+
+           DELETE REYDB-FILE RECORD.
+
+           ADD 1 TO REYDB-ARCHIVE-PURGED-COUNT.
+
+      ****************************************************
+      *** Name: 9000-TERMINATE                          ***
+      ****************************************************
+
+       9000-TERMINATE.
+
+           CLOSE REYDB-FILE.
+           CLOSE REYDB-ARCHIVE-FILE.
+
+           DISPLAY "ARCHIVE: ACCOUNTS SCANNED "
+               REYDB-ARCHIVE-SCANNED-COUNT.
+           DISPLAY "ARCHIVE: ACCOUNTS PURGED  "
+               REYDB-ARCHIVE-PURGED-COUNT.
