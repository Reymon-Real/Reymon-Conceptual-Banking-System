@@ -0,0 +1,143 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: interest.cbl           ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN against REYDB-FILE.
+      *** 11/09/2025 - EPH: check REYDB-LOG-STATUS after CALL
+      ***               "REYDB-LOG" instead of assuming the accrual
+      ***               was posted to the ledger.
+
+      ***************************************************
+      *** Month-end interest accrual batch job. Adds a  ***
+      *** flat monthly rate to the balance of every      ***
+      *** ACTIVE account and posts the accrual to        ***
+      *** REYDB-TRANLOG.                                 ***
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-INTEREST.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       COPY "reydb-log-linking.cbl".
+
+       01 REYDB-INTEREST-MONTHLY-RATE PIC V9(04) VALUE 0.0050.
+
+       01 REYDB-INTEREST-EOF-SW PIC X(01).
+           88 REYDB-INTEREST-EOF VALUE "Y".
+
+       01 REYDB-INTEREST-ACCRUAL PIC S9(13)V99.
+
+       01 REYDB-INTEREST-ACCOUNT-COUNT PIC 9(05) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL REYDB-INTEREST-EOF.
+
+           PERFORM 9000-TERMINATE.
+
+           GOBACK.
+
+      ****************************************************
+      *** Name: 1000-INITIALIZE                        ***
+      ****************************************************
+
+       1000-INITIALIZE.
+
+           MOVE "N" TO REYDB-INTEREST-EOF-SW.
+           MOVE ZERO TO REYDB-INTEREST-ACCOUNT-COUNT.
+
+           OPEN I-O REYDB-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Interest: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               SET REYDB-INTEREST-EOF TO TRUE
+           ELSE
+               PERFORM 1100-READ-NEXT-ACCOUNT
+           END-IF.
+
+      ****************************************************
+      *** Name: 1100-READ-NEXT-ACCOUNT                  ***
+      ****************************************************
+
+       1100-READ-NEXT-ACCOUNT.
+
+           READ REYDB-FILE NEXT RECORD
+               AT END
+                   SET REYDB-INTEREST-EOF TO TRUE
+           END-READ.
+
+      ****************************************************
+      *** Name: 2000-PROCESS-ACCOUNT                    ***
+      *** Accrues interest on one ACTIVE account and    ***
+      *** posts the accrual to REYDB-TRANLOG            ***
+      ****************************************************
+
+       2000-PROCESS-ACCOUNT.
+
+           IF REYDB-FILE-ACTIVE
+               COMPUTE REYDB-INTEREST-ACCRUAL ROUNDED =
+                   REYDB-FILE-BALANCE * REYDB-INTEREST-MONTHLY-RATE
+
+               IF REYDB-INTEREST-ACCRUAL NOT EQUAL ZERO
+                   ADD REYDB-INTEREST-ACCRUAL TO REYDB-FILE-BALANCE
+                   REWRITE REYDB-TABLE
+
+                   ADD 1 TO REYDB-INTEREST-ACCOUNT-COUNT
+
+                   MOVE REYDB-FILE-ID TO REYDB-LOG-ACCOUNT-ID
+                   MOVE "INTEREST"    TO REYDB-LOG-OPERATION
+                   MOVE REYDB-INTEREST-ACCRUAL TO REYDB-LOG-AMOUNT
+                   CALL "REYDB-LOG" USING REYDB-LOG-LINKING
+
+                   IF NOT REYDB-LOG-OK
+                       DISPLAY "Interest: ledger entry not recorded "
+                           "for account " REYDB-FILE-ID
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-ACCOUNT.
+
+      ****************************************************
+      *** Name: 9000-TERMINATE                          ***
+      ****************************************************
+
+       9000-TERMINATE.
+
+           CLOSE REYDB-FILE.
+
+           DISPLAY "INTEREST: ACCOUNTS CREDITED "
+               REYDB-INTEREST-ACCOUNT-COUNT.
