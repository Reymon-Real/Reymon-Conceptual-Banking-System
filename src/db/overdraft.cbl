@@ -0,0 +1,119 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: overdraft.cbl          ***
+      *** Date: 11/09/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: authorizes or revokes overdraft on an
+      ***               account and posts an OVERDRAFT entry to
+      ***               REYDB-TRANLOG. This is the only place
+      ***               REYDB-FILE-OVERDRAFT-AUTHORIZED is ever set
+      ***               or REYDB-FILE-OVERDRAFT-LIMIT is ever raised
+      ***               above zero.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-OVERDRAFT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       COPY "reydb-log-linking.cbl".
+
+       LINKAGE SECTION.
+
+       COPY "reydb-overdraft-linking.cbl".
+
+       PROCEDURE DIVISION USING REYDB-OVERDRAFT-LINKING.
+
+       0000-MAINLINE.
+
+           MOVE "N" TO REYDB-OVERDRAFT-STATUS.
+
+           OPEN I-O REYDB-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Overdraft: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-OVERDRAFT-ID TO REYDB-FILE-ID.
+
+           READ REYDB-FILE
+               INVALID KEY
+                   DISPLAY "Overdraft: account not found"
+                   GO TO 9999-EXIT
+           END-READ.
+
+           IF NOT REYDB-FILE-ACTIVE
+               DISPLAY "Overdraft: account is not active"
+               SET REYDB-OVERDRAFT-INVALID TO TRUE
+               GO TO 9999-EXIT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN REYDB-OVERDRAFT-ACTION-AUTHORIZE
+                   IF REYDB-OVERDRAFT-LIMIT NOT GREATER THAN ZERO
+                       DISPLAY "Overdraft: limit must be positive"
+                       SET REYDB-OVERDRAFT-INVALID TO TRUE
+                       GO TO 9999-EXIT
+                   END-IF
+                   MOVE REYDB-OVERDRAFT-LIMIT
+                       TO REYDB-FILE-OVERDRAFT-LIMIT
+                   SET REYDB-FILE-OVERDRAFT-AUTHORIZED TO TRUE
+               WHEN REYDB-OVERDRAFT-ACTION-REVOKE
+                   MOVE ZERO TO REYDB-FILE-OVERDRAFT-LIMIT
+                   SET REYDB-FILE-OVERDRAFT-NOT-AUTHORIZED TO TRUE
+               WHEN OTHER
+                   DISPLAY "Overdraft: invalid action"
+                   SET REYDB-OVERDRAFT-INVALID TO TRUE
+                   GO TO 9999-EXIT
+           END-EVALUATE.
+
+           REWRITE REYDB-TABLE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY
+                   "Overdraft: unable to rewrite REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           SET REYDB-OVERDRAFT-OK TO TRUE.
+
+           MOVE REYDB-FILE-ID            TO REYDB-LOG-ACCOUNT-ID.
+           MOVE "OVERDRAFT"              TO REYDB-LOG-OPERATION.
+           MOVE REYDB-FILE-OVERDRAFT-LIMIT TO REYDB-LOG-AMOUNT.
+           CALL "REYDB-LOG" USING REYDB-LOG-LINKING.
+
+           IF NOT REYDB-LOG-OK
+               DISPLAY "Overdraft: ledger entry not recorded"
+           END-IF.
+
+       9999-EXIT.
+
+           CLOSE REYDB-FILE.
+
+           GOBACK.
