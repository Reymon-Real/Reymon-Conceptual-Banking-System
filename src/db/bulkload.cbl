@@ -0,0 +1,298 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: bulkload.cbl           ***
+      *** Date: 11/08/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/09/2025 - EPH: stop the run instead of checkpointing past
+      ***               a record REYDB-ADD failed to write, and check
+      ***               FILE STATUS around both bulkload files.
+
+      ***************************************************
+      *** Bulk account loader. Reads enrollments from   ***
+      *** REYDB-BULKLOAD-INPUT-FILE and CALLs REYDB-ADD  ***
+      *** for each one. A checkpoint record is written   ***
+      *** every REYDB-BULKLOAD-CKPT-INTERVAL accounts so ***
+      *** a rerun after an abend skips the input records ***
+      *** already loaded instead of loading them twice.  ***
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-BULKLOAD.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT REYDB-BULKLOAD-INPUT-FILE
+               ASSIGN TO "REYDB-BULKLOAD-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REYDB-BULKLOAD-INPUT-STATUS.
+
+           SELECT REYDB-BULKLOAD-CHECKPOINT-FILE
+               ASSIGN TO "REYDB-BULKLOAD-CKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REYDB-BULKLOAD-CHECKPOINT-KEY
+               FILE STATUS IS REYDB-BULKLOAD-CKPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-bulkload-input.cbl".
+       COPY "reydb-bulkload-checkpoint.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       01 REYDB-BULKLOAD-INPUT-STATUS PIC X(02).
+           88 REYDB-BULKLOAD-INPUT-OK VALUE "00".
+
+       01 REYDB-BULKLOAD-CKPT-STATUS PIC X(02).
+           88 REYDB-BULKLOAD-CKPT-OK VALUE "00".
+
+       01 REYDB-BULKLOAD-CKPT-KEY PIC X(01) VALUE "1".
+
+       01 REYDB-BULKLOAD-CKPT-FOUND-SW PIC X(01).
+           88 REYDB-BULKLOAD-CKPT-FOUND VALUE "Y".
+
+       01 REYDB-BULKLOAD-CKPT-INTERVAL PIC 9(05) VALUE 100.
+
+       01 REYDB-BULKLOAD-EOF-SW PIC X(01).
+           88 REYDB-BULKLOAD-EOF VALUE "Y".
+
+       01 REYDB-BULKLOAD-ABEND-SW PIC X(01).
+           88 REYDB-BULKLOAD-ABEND VALUE "Y".
+
+       01 REYDB-BULKLOAD-INPUT-OPEN-SW PIC X(01).
+           88 REYDB-BULKLOAD-INPUT-OPEN VALUE "Y".
+
+       01 REYDB-BULKLOAD-CKPT-OPEN-SW PIC X(01).
+           88 REYDB-BULKLOAD-CKPT-OPEN VALUE "Y".
+
+       01 REYDB-BULKLOAD-RESUME-COUNT PIC 9(09) COMP.
+
+       01 REYDB-BULKLOAD-PROCESSED-COUNT PIC 9(09) COMP.
+
+       01 REYDB-BULKLOAD-SKIP-COUNT PIC 9(09) COMP.
+
+       COPY "reydb-linking.cbl".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL REYDB-BULKLOAD-EOF.
+
+           PERFORM 9000-TERMINATE.
+
+           GOBACK.
+
+      ****************************************************
+      *** Name: 1000-INITIALIZE                        ***
+      *** Opens both files, reads the checkpoint       ***
+      *** record and fast-forwards the input file past ***
+      *** whatever was already loaded on a prior run    ***
+      ****************************************************
+
+       1000-INITIALIZE.
+
+           MOVE "N" TO REYDB-BULKLOAD-EOF-SW.
+           MOVE "N" TO REYDB-BULKLOAD-ABEND-SW.
+           MOVE "N" TO REYDB-BULKLOAD-CKPT-FOUND-SW.
+           MOVE "N" TO REYDB-BULKLOAD-INPUT-OPEN-SW.
+           MOVE "N" TO REYDB-BULKLOAD-CKPT-OPEN-SW.
+           MOVE ZERO TO REYDB-BULKLOAD-RESUME-COUNT.
+
+           OPEN INPUT REYDB-BULKLOAD-INPUT-FILE.
+
+           IF NOT REYDB-BULKLOAD-INPUT-OK
+               DISPLAY "Bulkload: unable to open input file, status "
+                   REYDB-BULKLOAD-INPUT-STATUS
+               SET REYDB-BULKLOAD-EOF TO TRUE
+               SET REYDB-BULKLOAD-ABEND TO TRUE
+           ELSE
+               SET REYDB-BULKLOAD-INPUT-OPEN TO TRUE
+
+               OPEN I-O REYDB-BULKLOAD-CHECKPOINT-FILE
+
+               IF NOT REYDB-BULKLOAD-CKPT-OK
+                   DISPLAY "Bulkload: unable to open checkpoint "
+                       "file, status " REYDB-BULKLOAD-CKPT-STATUS
+                   SET REYDB-BULKLOAD-EOF TO TRUE
+                   SET REYDB-BULKLOAD-ABEND TO TRUE
+               ELSE
+                   SET REYDB-BULKLOAD-CKPT-OPEN TO TRUE
+                   PERFORM 1050-PRIME-CHECKPOINT
+               END-IF
+           END-IF.
+
+      ****************************************************
+      *** Name: 1050-PRIME-CHECKPOINT                   ***
+      *** Reads the checkpoint record, if any, and fast- ***
+      *** forwards the input file past whatever was      ***
+      *** already loaded on a prior run                  ***
+      ****************************************************
+
+       1050-PRIME-CHECKPOINT.
+
+           MOVE REYDB-BULKLOAD-CKPT-KEY
+               TO REYDB-BULKLOAD-CHECKPOINT-KEY.
+
+           READ REYDB-BULKLOAD-CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO REYDB-BULKLOAD-RESUME-COUNT
+               NOT INVALID KEY
+                   SET REYDB-BULKLOAD-CKPT-FOUND TO TRUE
+                   MOVE REYDB-BULKLOAD-CHECKPOINT-COUNT
+                       TO REYDB-BULKLOAD-RESUME-COUNT
+           END-READ.
+
+           MOVE ZERO TO REYDB-BULKLOAD-PROCESSED-COUNT.
+           MOVE ZERO TO REYDB-BULKLOAD-SKIP-COUNT.
+
+           PERFORM 1100-SKIP-LOADED-RECORD
+               UNTIL REYDB-BULKLOAD-EOF
+                  OR REYDB-BULKLOAD-SKIP-COUNT
+                     >= REYDB-BULKLOAD-RESUME-COUNT.
+
+           IF REYDB-BULKLOAD-RESUME-COUNT > ZERO
+               DISPLAY "Bulkload: resuming after "
+                   REYDB-BULKLOAD-RESUME-COUNT " loaded accounts"
+           END-IF.
+
+           IF NOT REYDB-BULKLOAD-EOF
+               PERFORM 1200-READ-NEXT-INPUT
+           END-IF.
+
+      ****************************************************
+      *** Name: 1100-SKIP-LOADED-RECORD                 ***
+      ****************************************************
+
+       1100-SKIP-LOADED-RECORD.
+
+           READ REYDB-BULKLOAD-INPUT-FILE
+               AT END
+                   SET REYDB-BULKLOAD-EOF TO TRUE
+           END-READ.
+
+           IF NOT REYDB-BULKLOAD-EOF
+               ADD 1 TO REYDB-BULKLOAD-SKIP-COUNT
+           END-IF.
+
+      ****************************************************
+      *** Name: 1200-READ-NEXT-INPUT                    ***
+      ****************************************************
+
+       1200-READ-NEXT-INPUT.
+
+           READ REYDB-BULKLOAD-INPUT-FILE
+               AT END
+                   SET REYDB-BULKLOAD-EOF TO TRUE
+           END-READ.
+
+      ****************************************************
+      *** Name: 2000-PROCESS-RECORD                     ***
+      *** Loads one account and checkpoints every       ***
+      *** REYDB-BULKLOAD-CKPT-INTERVAL accounts         ***
+      ****************************************************
+
+       2000-PROCESS-RECORD.
+
+           MOVE REYDB-BULKLOAD-IN-NAME        TO REYDB-LINKING-NAME.
+           MOVE REYDB-BULKLOAD-IN-LASTNAME    TO REYDB-LINKING-LASTNAME.
+           MOVE REYDB-BULKLOAD-IN-AGE         TO REYDB-LINKING-AGE.
+           MOVE REYDB-BULKLOAD-IN-BIRTHDAY    TO REYDB-LINKING-BIRTHDAY.
+           MOVE REYDB-BULKLOAD-IN-MONTH-BIRTH
+               TO REYDB-LINKING-MONTH-BIRTH.
+           MOVE REYDB-BULKLOAD-IN-YEAR-BIRTH
+               TO REYDB-LINKING-YEAR-BIRTH.
+
+           CALL "REYDB-ADD" USING REYDB-LINKING.
+
+           IF REYDB-LINKING-OK
+               ADD 1 TO REYDB-BULKLOAD-PROCESSED-COUNT
+
+               IF FUNCTION MOD(REYDB-BULKLOAD-PROCESSED-COUNT,
+                   REYDB-BULKLOAD-CKPT-INTERVAL) = ZERO
+                   PERFORM 3000-WRITE-CHECKPOINT
+               END-IF
+
+               PERFORM 1200-READ-NEXT-INPUT
+           ELSE
+               DISPLAY "Bulkload: REYDB-ADD failed for "
+                   REYDB-BULKLOAD-IN-NAME " "
+                   REYDB-BULKLOAD-IN-LASTNAME
+               SET REYDB-BULKLOAD-ABEND TO TRUE
+               SET REYDB-BULKLOAD-EOF TO TRUE
+           END-IF.
+
+      ****************************************************
+      *** Name: 3000-WRITE-CHECKPOINT                   ***
+      ****************************************************
+
+       3000-WRITE-CHECKPOINT.
+
+           COMPUTE REYDB-BULKLOAD-CHECKPOINT-COUNT =
+               REYDB-BULKLOAD-RESUME-COUNT
+               + REYDB-BULKLOAD-PROCESSED-COUNT.
+
+           IF REYDB-BULKLOAD-CKPT-FOUND
+               REWRITE REYDB-BULKLOAD-CHECKPOINT-RECORD
+           ELSE
+               WRITE REYDB-BULKLOAD-CHECKPOINT-RECORD
+               SET REYDB-BULKLOAD-CKPT-FOUND TO TRUE
+           END-IF.
+
+           IF NOT REYDB-BULKLOAD-CKPT-OK
+               DISPLAY "Bulkload: unable to checkpoint, status "
+                   REYDB-BULKLOAD-CKPT-STATUS
+           END-IF.
+
+      ****************************************************
+      *** Name: 9000-TERMINATE                          ***
+      *** A clean end-of-file run has loaded every       ***
+      *** remaining record, so the checkpoint is reset   ***
+      *** to zero ready for the next input file. A run   ***
+      *** stopped by REYDB-BULKLOAD-ABEND instead keeps  ***
+      *** the last good checkpoint so a rerun retries    ***
+      *** the record that failed.                        ***
+      ****************************************************
+
+       9000-TERMINATE.
+
+           IF REYDB-BULKLOAD-CKPT-OPEN
+               IF REYDB-BULKLOAD-ABEND
+                   PERFORM 3000-WRITE-CHECKPOINT
+               ELSE
+                   MOVE ZERO TO REYDB-BULKLOAD-CHECKPOINT-COUNT
+                   IF REYDB-BULKLOAD-CKPT-FOUND
+                       REWRITE REYDB-BULKLOAD-CHECKPOINT-RECORD
+                   ELSE
+                       WRITE REYDB-BULKLOAD-CHECKPOINT-RECORD
+                   END-IF
+               END-IF
+               CLOSE REYDB-BULKLOAD-CHECKPOINT-FILE
+           END-IF.
+
+           IF REYDB-BULKLOAD-INPUT-OPEN
+               CLOSE REYDB-BULKLOAD-INPUT-FILE
+           END-IF.
+
+           IF REYDB-BULKLOAD-ABEND
+               DISPLAY "Bulkload: run stopped after a failed "
+                   "enrollment"
+           END-IF.
+
+           DISPLAY "Bulkload: accounts loaded this run "
+               REYDB-BULKLOAD-PROCESSED-COUNT.
