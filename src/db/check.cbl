@@ -0,0 +1,83 @@
+      ************************************************
+      *** SPDX-License-Identifier: AGPL-3-or-later ***
+      ************************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File: check.cbl              ***
+      *** Date: 11/07/2025             ***
+      *** Update: 11/09/2025           ***
+      ************************************
+
+      *** 11/08/2025 - EPH: distinguish CLOSED from FROZEN when
+      ***               refusing a balance inquiry.
+      *** 11/09/2025 - EPH: check REYDB-FILE-STATUS-CODE after the
+      ***               OPEN against REYDB-FILE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB-CHECK.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY "reydb-control.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       COPY "reydb-file.cbl".
+       COPY "reydb-counter.cbl".
+       COPY "reydb-tranlog.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "reydb-status.cbl".
+
+       LINKAGE SECTION.
+
+       COPY "reydb-check-linking.cbl".
+
+       PROCEDURE DIVISION USING REYDB-CHECK-LINKING.
+
+       0000-MAINLINE.
+
+           MOVE "N" TO REYDB-CHECK-STATUS.
+
+           OPEN INPUT REYDB-FILE.
+
+           IF NOT REYDB-FILE-STATUS-OK
+               DISPLAY "Check: unable to open REYDB-FILE, status "
+                   REYDB-FILE-STATUS-CODE
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-CHECK-ID TO REYDB-FILE-ID.
+
+           READ REYDB-FILE
+               INVALID KEY
+                   DISPLAY "Check: account not found"
+                   GO TO 9999-EXIT
+           END-READ.
+
+           IF REYDB-FILE-CLOSED
+               DISPLAY "Check: account is closed"
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF REYDB-FILE-FROZEN
+               DISPLAY "Check: account is frozen"
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE REYDB-FILE-BALANCE TO REYDB-CHECK-BALANCE.
+           SET REYDB-CHECK-OK TO TRUE.
+
+       9999-EXIT.
+
+           CLOSE REYDB-FILE.
+
+           GOBACK.
